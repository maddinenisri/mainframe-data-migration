@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    Data-structure for the batch cycle parameter card
+      *    (RECLN = 20).  Read by the interest-calculation suite so a
+      *    cycle can be reprocessed or audited under the rate that
+      *    applied at the time instead of whatever is live today.
+      *****************************************************************
+       01  CYCLE-PARM-RECORD.
+           05  CYCP-CYCLE-DATE                  PIC X(10).
+      *
+      *    CYCP-CYCLE-START-DATE gives the proration program (009)
+      *    the start of the cycle's date range; CYCP-CYCLE-DATE above
+      *    continues to carry the cycle's cutoff/end date exactly as
+      *    every existing reader already uses it.
+           05  CYCP-CYCLE-START-DATE            PIC X(10).
+      *
+      * Generated for CardDemo mainframe migration
+      *
