@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    Data-structure for Discount Group Audit record (RECLN = 76)
+      *    One row per DISCGRP rate change, carrying the old and new
+      *    DIS-DISCOUNT-RATE, who made the change, when, and why, so
+      *    compliance has something to point to when a group's pricing
+      *    changes between two interest cycles.
+      *****************************************************************
+       01  DISCGRP-AUDIT-RECORD.
+           05  DISA-ACCT-GROUP-ID               PIC X(10).
+           05  DISA-TRAN-TYPE-CD                PIC X(02).
+           05  DISA-TRAN-CAT-CD                 PIC 9(04).
+           05  DISA-OLD-RATE                    PIC S9(03)V9999
+                                                 COMP-3.
+           05  DISA-NEW-RATE                    PIC S9(03)V9999
+                                                 COMP-3.
+           05  DISA-CHANGE-USER-ID              PIC X(08).
+           05  DISA-CHANGE-DATE                 PIC X(10).
+           05  DISA-CHANGE-TIME                 PIC X(08).
+           05  DISA-REASON-CD                   PIC X(04).
+           05  FILLER                           PIC X(22).
+      *
+      * Generated for CardDemo mainframe migration
+      *
