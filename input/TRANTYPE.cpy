@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    Data-structure for Transaction Type reference (RECLN = 25)
+      *    Validation master for transaction type codes -- used by
+      *    online maintenance screens to reject a DISCGRP entry for a
+      *    type code that does not exist instead of letting a typo
+      *    sit silently in the discount master.
+      *****************************************************************
+       01  TRAN-TYPE-RECORD.
+           05  TRAN-TYPE-CD                     PIC X(02).
+           05  TRAN-TYPE-DESC                   PIC X(20).
+           05  FILLER                           PIC X(03).
+      *
+      * Generated for CardDemo mainframe migration
+      *
