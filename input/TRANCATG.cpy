@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    Data-structure for Transaction Category reference
+      *    (RECLN = 40)
+      *    Validation master for transaction category codes, keyed by
+      *    type code plus category code -- used by online maintenance
+      *    screens to reject a DISCGRP entry for a category that does
+      *    not exist under the given transaction type.
+      *****************************************************************
+       01  TRAN-CAT-TYPE-RECORD.
+           05  TRANCATG-TYPE-CD                 PIC X(02).
+           05  TRANCATG-CD                      PIC 9(04).
+           05  TRANCATG-DESC                    PIC X(30).
+           05  FILLER                           PIC X(04).
+      *
+      * Generated for CardDemo mainframe migration
+      *
