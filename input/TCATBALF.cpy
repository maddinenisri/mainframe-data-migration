@@ -8,5 +8,25 @@
            05  TRANCAT-CD                       PIC 9(04).
            05  TRANCAT-BAL-DATA                 PIC X(33).
       *
+      *    TRANCAT-BAL-DATA-R gives the report and batch programs a
+      *    usable numeric view of the running balance carried in
+      *    TRANCAT-BAL-DATA above, instead of each program reverse-
+      *    engineering the byte layout for itself.
+           05  TRANCAT-BAL-DATA-R REDEFINES TRANCAT-BAL-DATA.
+               10  TRANCAT-BAL                   PIC S9(09)V99
+                                                  COMP-3.
+      *
+      *        The subfields below replace what used to be a single
+      *        opaque FILLER, so aging/activity reporting and the
+      *        interest run itself can condition on when a category
+      *        was last active instead of treating the balance as the
+      *        only fact on file.
+               10  TRANCAT-LAST-ACTIVITY-DATE    PIC X(10).
+               10  TRANCAT-CYC-ACCRUED-AMT        PIC S9(07)V99
+                                                  COMP-3.
+               10  TRANCAT-ACTIVITY-CNT           PIC 9(05)
+                                                  COMP-3.
+               10  FILLER                        PIC X(09).
+      *
       * Generated for CardDemo mainframe migration
       *
