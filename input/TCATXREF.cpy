@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    Data-structure for Transaction Category Cross-Reference
+      *    record (RECLN = 30).  Companion extract off TCATBALF keyed
+      *    by TRANCAT-TYPE-CD plus TRANCAT-CD plus TRANCAT-ACCT-ID
+      *    (rather than by account first) so a category-wide question
+      *    -- "every account carrying a balance in category X" -- can
+      *    be answered by a partial-key START on type plus category
+      *    followed by sequential READ NEXT, instead of a full scan of
+      *    TCATBALF.  The account id has to be part of the key, not
+      *    just carried as data, or every account past the first one
+      *    in a given type/category would collide on write.
+      *****************************************************************
+       01  TRANCAT-XREF-RECORD.
+           05  TCATX-TYPE-CD                    PIC X(02).
+           05  TCATX-CD                         PIC 9(04).
+           05  TCATX-ACCT-ID                    PIC 9(11).
+           05  FILLER                           PIC X(13).
+      *
+      * Generated for CardDemo mainframe migration
+      *
