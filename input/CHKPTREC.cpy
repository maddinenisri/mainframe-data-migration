@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    Data-structure for Interest Calculation Checkpoint record
+      *    (RECLN = 40).  One row per job, carrying the last TCATBALF
+      *    key successfully completed so CBACT04C can restart a large
+      *    run from that point instead of reprocessing the entire file
+      *    after an abend.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-JOB-NAME                   PIC X(08).
+           05  CHKPT-LAST-ACCT-ID               PIC 9(11).
+           05  CHKPT-LAST-TYPE-CD               PIC X(02).
+           05  CHKPT-LAST-CAT-CD                PIC 9(04).
+           05  CHKPT-RUN-DATE                   PIC X(10).
+           05  CHKPT-RUN-STATUS                 PIC X(01).
+               88  CHKPT-STATUS-RUNNING          VALUE 'R'.
+               88  CHKPT-STATUS-COMPLETE          VALUE 'C'.
+           05  FILLER                           PIC X(04).
+      *
+      * Generated for CardDemo mainframe migration
+      *
