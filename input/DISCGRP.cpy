@@ -8,5 +8,23 @@
            05  DIS-TRAN-CAT-CD                  PIC 9(04).
            05  DIS-DISCOUNT-RATE                PIC X(34).
       *
+      *    DIS-DISCOUNT-RATE-R gives the report and batch programs a
+      *    usable numeric view of the rate carried in DIS-DISCOUNT-
+      *    RATE above, instead of each program reverse-engineering the
+      *    byte layout for itself.
+           05  DIS-DISCOUNT-RATE-R REDEFINES DIS-DISCOUNT-RATE.
+               10  DIS-DISCOUNT-RATE-N          PIC S9(03)V9999
+                                                 COMP-3.
+      *
+      *        DIS-GROUP-STATUS lets the online maintenance screen
+      *        deactivate a group/type/category combination without
+      *        deleting the row, so a reactivation just flips the
+      *        byte back instead of re-keying the whole record.
+               10  DIS-GROUP-STATUS             PIC X(01)
+                                                 VALUE 'A'.
+                   88  DIS-GROUP-ACTIVE            VALUE 'A'.
+                   88  DIS-GROUP-INACTIVE          VALUE 'I'.
+               10  FILLER                       PIC X(29).
+      *
       * Generated for CardDemo mainframe migration
       *
