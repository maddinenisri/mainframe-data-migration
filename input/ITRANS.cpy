@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    Data-structure for Interest Transaction record (RECLN = 50)
+      *    One row per TRANCAT-ACCT-ID/TRANCAT-TYPE-CD/TRANCAT-CD the
+      *    interest-calculation run posted interest against for the
+      *    cycle, carrying the rate that was actually applied.
+      *****************************************************************
+       01  INTEREST-TRAN-RECORD.
+           05  IT-ACCT-ID                       PIC 9(11).
+           05  IT-TRAN-TYPE-CD                   PIC X(02).
+           05  IT-TRAN-CAT-CD                    PIC 9(04).
+           05  IT-RATE-APPLIED                   PIC S9(03)V9999
+                                                 COMP-3.
+           05  IT-INTEREST-AMT                   PIC S9(09)V99
+                                                 COMP-3.
+           05  IT-CYCLE-DATE                      PIC X(10).
+           05  FILLER                            PIC X(13).
+      *
+      * Generated for CardDemo mainframe migration
+      *
