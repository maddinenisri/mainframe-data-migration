@@ -0,0 +1,21 @@
+      *****************************************************************
+      *    Data-structure for Balance Reconciliation Exception record
+      *    (RECLN = 60).  Written by CBRECON1 for any TRANCAT-ACCT-ID
+      *    whose footed TRANCAT-BAL-DATA categories do not tie out to
+      *    the account master balance, so the interest run can skip
+      *    the account instead of posting interest off a category file
+      *    that is already out of balance.
+      *****************************************************************
+       01  RECON-EXCEPTION-RECORD.
+           05  RECX-ACCT-ID                     PIC 9(11).
+           05  RECX-CATEGORY-TOTAL              PIC S9(09)V99
+                                                 COMP-3.
+           05  RECX-MASTER-BALANCE              PIC S9(09)V99
+                                                 COMP-3.
+           05  RECX-VARIANCE-AMT                PIC S9(09)V99
+                                                 COMP-3.
+           05  RECX-CYCLE-DATE                  PIC X(10).
+           05  FILLER                           PIC X(21).
+      *
+      * Generated for CardDemo mainframe migration
+      *
