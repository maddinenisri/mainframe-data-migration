@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    Data-structure for GL Interest Extract record (RECLN = 50)
+      *    One row per interest transaction posted by CBACT04C, fed
+      *    straight to the GL posting job so finance does not have to
+      *    reconstruct interest totals by hand from ITRANS.
+      *****************************************************************
+       01  GL-EXTRACT-RECORD.
+           05  GLX-ACCT-ID                      PIC 9(11).
+           05  GLX-TRAN-TYPE-CD                 PIC X(02).
+           05  GLX-TRAN-CAT-CD                  PIC 9(04).
+           05  GLX-RATE-APPLIED                 PIC S9(03)V9999
+                                                 COMP-3.
+           05  GLX-INTEREST-AMT                 PIC S9(09)V99
+                                                 COMP-3.
+           05  GLX-CYCLE-DATE                   PIC X(10).
+           05  FILLER                           PIC X(13).
+      *
+      * Generated for CardDemo mainframe migration
+      *
