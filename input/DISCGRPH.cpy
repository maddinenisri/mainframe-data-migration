@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    Data-structure for Discount Group Rate History (RECLN = 50)
+      *    Companion file to DISCGRP-RECORD that carries one row per
+      *    DIS-ACCT-GROUP-ID/DIS-TRAN-TYPE-CD/DIS-TRAN-CAT-CD rate that
+      *    has ever been in effect, with the begin/end date it applied
+      *    for.  CBACT04C reads this file to pick the rate that was
+      *    actually in force for the cycle being processed, rather
+      *    than whatever rate happens to be live on DISCGRP today.
+      *****************************************************************
+       01  DISCGRP-HIST-RECORD.
+           05  DISH-ACCT-GROUP-ID               PIC X(10).
+           05  DISH-TRAN-TYPE-CD                PIC X(02).
+           05  DISH-TRAN-CAT-CD                 PIC 9(04).
+           05  DISH-RATE-BEGIN-DATE             PIC X(10).
+           05  DISH-RATE-END-DATE               PIC X(10).
+           05  DISH-DISCOUNT-RATE               PIC S9(03)V9999
+                                                 COMP-3.
+           05  DISH-RATE-STATUS                 PIC X(01).
+               88  DISH-STATUS-CURRENT           VALUE 'C'.
+               88  DISH-STATUS-SUPERSEDED        VALUE 'S'.
+           05  FILLER                           PIC X(09).
+      *
+      * Generated for CardDemo mainframe migration
+      *
