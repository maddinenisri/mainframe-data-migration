@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    Data-structure for Blended Discount Rate record (RECLN = 40)
+      *    One row per group/type/category whose DISCGRPH rate history
+      *    changed mid-cycle -- carries the day-weighted blend of the
+      *    old and new rate across the cycle's date range, so interest
+      *    processing neither over- nor under-charges the cycle.
+      *****************************************************************
+       01  BLENDED-RATE-RECORD.
+           05  BLND-ACCT-GROUP-ID               PIC X(10).
+           05  BLND-TRAN-TYPE-CD                PIC X(02).
+           05  BLND-TRAN-CAT-CD                 PIC 9(04).
+           05  BLND-CYCLE-DATE                  PIC X(10).
+           05  BLND-BLENDED-RATE                PIC S9(03)V9999
+                                                 COMP-3.
+           05  FILLER                           PIC X(10).
+      *
+      * Generated for CardDemo mainframe migration
+      *
