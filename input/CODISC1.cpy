@@ -0,0 +1,61 @@
+      *****************************************************************
+      *    Symbolic map for the Discount Group Maintenance screen
+      *    (mapset CODISC1, map DISC1AO) -- BMS-generated layout
+      *    carrying the key fields, the current rate, the status
+      *    flag, the function code, and a message line.
+      *****************************************************************
+       01  DISC1AI.
+           05  FILLER                           PIC X(12).
+           05  GRPIDL                           PIC S9(04) COMP.
+           05  GRPIDF                           PIC X(01).
+           05  FILLER REDEFINES GRPIDF.
+               10  GRPIDA                       PIC X(01).
+           05  GRPIDI                           PIC X(10).
+           05  TYPCDL                           PIC S9(04) COMP.
+           05  TYPCDF                           PIC X(01).
+           05  FILLER REDEFINES TYPCDF.
+               10  TYPCDA                       PIC X(01).
+           05  TYPCDI                           PIC X(02).
+           05  CATCDL                           PIC S9(04) COMP.
+           05  CATCDF                           PIC X(01).
+           05  FILLER REDEFINES CATCDF.
+               10  CATCDA                       PIC X(01).
+           05  CATCDI                           PIC X(04).
+           05  RATEL                            PIC S9(04) COMP.
+           05  RATEF                            PIC X(01).
+           05  FILLER REDEFINES RATEF.
+               10  RATEA                        PIC X(01).
+           05  RATEI                            PIC X(08).
+           05  STATL                            PIC S9(04) COMP.
+           05  STATF                            PIC X(01).
+           05  FILLER REDEFINES STATF.
+               10  STATA                        PIC X(01).
+           05  STATI                            PIC X(01).
+           05  FUNCL                            PIC S9(04) COMP.
+           05  FUNCF                            PIC X(01).
+           05  FILLER REDEFINES FUNCF.
+               10  FUNCA                        PIC X(01).
+           05  FUNCI                            PIC X(01).
+           05  REASNL                           PIC S9(04) COMP.
+           05  REASNF                           PIC X(01).
+           05  FILLER REDEFINES REASNF.
+               10  REASNA                       PIC X(01).
+           05  REASNI                           PIC X(04).
+
+       01  DISC1AO REDEFINES DISC1AI.
+           05  FILLER                           PIC X(12).
+           05  FILLER                           PIC X(03).
+           05  GRPIDO                           PIC X(10).
+           05  FILLER                           PIC X(03).
+           05  TYPCDO                           PIC X(02).
+           05  FILLER                           PIC X(03).
+           05  CATCDO                           PIC X(04).
+           05  FILLER                           PIC X(03).
+           05  RATEO                            PIC X(08).
+           05  FILLER                           PIC X(03).
+           05  STATO                            PIC X(01).
+           05  FILLER                           PIC X(03).
+           05  FUNCO                            PIC X(01).
+           05  FILLER                           PIC X(03).
+           05  REASNO                           PIC X(04).
+           05  MSGO                             PIC X(60).
