@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    Data-structure for Account Master record (RECLN = 50)
+      *    Minimal account cross-reference used by the discount group
+      *    and interest-calculation batch suite (account group id and
+      *    current master balance).
+      *****************************************************************
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-ID                          PIC 9(11).
+           05  ACCT-GROUP-ID                    PIC X(10).
+           05  ACCT-CURR-BAL                    PIC S9(09)V99 COMP-3.
+           05  ACCT-ACTIVE-STATUS               PIC X(01).
+               88  ACCT-IS-ACTIVE                VALUE 'Y'.
+               88  ACCT-IS-INACTIVE              VALUE 'N'.
+           05  FILLER                           PIC X(22).
+      *
+      * Generated for CardDemo mainframe migration
+      *
