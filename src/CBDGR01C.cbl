@@ -0,0 +1,335 @@
+      *****************************************************************
+      *    PROGRAM:     CBDGR01C
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Discount Group Effectiveness Report.
+      *                 Totals, by account group and transaction
+      *                 category, the category balance the discount
+      *                 rate is applied against versus the dollar
+      *                 discount actually posted last cycle (the
+      *                 TRANCAT-CYC-ACCRUED-AMT CBACT04C accrued per
+      *                 category), so pricing/risk gets one reviewable
+      *                 total per group/category instead of eyeballing
+      *                 raw extracts side by side.
+      *                 TCATBALF is sequenced by TRANCAT-ACCT-ID first,
+      *                 not by account group, so a category owned by
+      *                 many different accounts is scattered across
+      *                 the whole file.  An internal SORT re-sequences
+      *                 one row per category balance by group/type/
+      *                 category first, the same way a sort step ahead
+      *                 of a control-break total is done on a real
+      *                 mainframe, so the report pass can foot each
+      *                 group/category with a simple control break
+      *                 (the same technique CBRECON1 uses to foot by
+      *                 account).
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBDGR01C.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - discount group
+      *                     effectiveness report.
+      *    2026-08-09  JPM  Reworked to total by account group and
+      *                     transaction category instead of printing
+      *                     one line per account, and to report the
+      *                     discount actually posted last cycle
+      *                     instead of a theoretical recompute against
+      *                     today's live rate.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TCATBALF-FILE ASSIGN TO TCATBALF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TCATBALF-KEY OF TCATBALF-KEY-REC
+               FILE STATUS IS WS-TCATBALF-STATUS.
+
+           SELECT DISCGRP-FILE  ASSIGN TO DISCGRP
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DISCGRP-KEY OF DISCGRP-KEY-REC
+               FILE STATUS IS WS-DISCGRP-STATUS.
+
+           SELECT ACCTMST-FILE  ASSIGN TO ACCTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCTMST-KEY OF ACCTMST-KEY-REC
+               FILE STATUS IS WS-ACCTMST-STATUS.
+
+           SELECT DGEF-RPT-FILE ASSIGN TO DGEFRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DGEF-RPT-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TCATBALF-FILE.
+           COPY TCATBALF.
+       01  TCATBALF-KEY-REC REDEFINES TRAN-CAT-BAL-RECORD.
+           05  TCATBALF-KEY                     PIC X(17).
+           05  FILLER                            PIC X(33).
+
+       FD  DISCGRP-FILE.
+           COPY DISCGRP.
+       01  DISCGRP-KEY-REC REDEFINES DISCGRP-RECORD.
+           05  DISCGRP-KEY                      PIC X(16).
+           05  FILLER                            PIC X(34).
+
+       FD  ACCTMST-FILE.
+           COPY ACCTMST.
+       01  ACCTMST-KEY-REC REDEFINES ACCOUNT-MASTER-RECORD.
+           05  ACCTMST-KEY                      PIC 9(11).
+           05  FILLER                            PIC X(39).
+
+       FD  DGEF-RPT-FILE
+           RECORDING MODE IS F.
+       01  DGEF-RPT-LINE                        PIC X(132).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SR-ACCT-GROUP-ID                 PIC X(10).
+           05  SR-TRAN-TYPE-CD                  PIC X(02).
+           05  SR-TRAN-CAT-CD                   PIC 9(04).
+           05  SR-CAT-BALANCE                   PIC S9(09)V99 COMP-3.
+           05  SR-ACCRUED-AMT                   PIC S9(07)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TCATBALF-STATUS                   PIC X(02).
+           88  WS-TCATBALF-OK                   VALUE '00'.
+       01  WS-DISCGRP-STATUS                    PIC X(02).
+           88  WS-DISCGRP-OK                    VALUE '00'.
+       01  WS-ACCTMST-STATUS                    PIC X(02).
+           88  WS-ACCTMST-OK                    VALUE '00'.
+       01  WS-DGEF-RPT-STATUS                   PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-TCATBALF               VALUE 'Y'.
+           05  WS-EOF-SORT-SW                    PIC X(01)  VALUE 'N'.
+               88  WS-EOF-SORT                     VALUE 'Y'.
+           05  WS-FIRST-SORT-REC-SW               PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-SORT-RECORD              VALUE 'Y'.
+
+       01  WS-ACCT-GROUP-ID                     PIC X(10).
+
+       01  WS-BREAK-KEY.
+           05  WS-BRK-GROUP-ID                  PIC X(10).
+           05  WS-BRK-TYPE-CD                   PIC X(02).
+           05  WS-BRK-CAT-CD                    PIC 9(04).
+
+       01  WS-REPORT-LINE-GROUPS.
+           05  WS-LINE-DETAIL.
+               10  FILLER                       PIC X(02)  VALUE SPACES.
+               10  RL-GROUP-ID                   PIC X(10).
+               10  FILLER                       PIC X(02)  VALUE SPACES.
+               10  RL-TYPE-CD                    PIC X(02).
+               10  FILLER                       PIC X(02)  VALUE SPACES.
+               10  RL-CAT-CD                     PIC 9(04).
+               10  FILLER                       PIC X(04)  VALUE SPACES.
+               10  RL-CAT-BALANCE                PIC Z,ZZZ,ZZZ,ZZ9.99-.
+               10  FILLER                       PIC X(04)  VALUE SPACES.
+               10  RL-DISCOUNT-RATE               PIC ZZ9.9999-.
+               10  FILLER                       PIC X(04)  VALUE SPACES.
+               10  RL-DISCOUNT-GRANTED            PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       01  WS-ACCUMULATORS.
+           05  WS-CAT-BALANCE-TOTAL             PIC S9(09)V99 COMP-3.
+           05  WS-DISCOUNT-RATE                  PIC S9(03)V9999 COMP-3.
+           05  WS-DISCOUNT-GRANTED-TOTAL         PIC S9(09)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-ACCT-GROUP-ID
+                                SR-TRAN-TYPE-CD
+                                SR-TRAN-CAT-CD
+               INPUT PROCEDURE IS 2000-BUILD-SORT-INPUT
+                   THRU 2000-BUILD-SORT-INPUT-EXIT
+               OUTPUT PROCEDURE IS 3000-WRITE-REPORT
+                   THRU 3000-WRITE-REPORT-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TCATBALF-FILE.
+           OPEN INPUT  DISCGRP-FILE.
+           OPEN INPUT  ACCTMST-FILE.
+           OPEN OUTPUT DGEF-RPT-FILE.
+           MOVE SPACES TO DGEF-RPT-LINE.
+           STRING 'DISCOUNT GROUP EFFECTIVENESS REPORT' DELIMITED SIZE
+               INTO DGEF-RPT-LINE.
+           WRITE DGEF-RPT-LINE.
+           MOVE SPACES TO DGEF-RPT-LINE.
+           STRING 'GROUP      TP CAT   CATEGORY BALANCE     '
+                   'DISCOUNT RATE   DISCOUNT GRANTED'
+                   DELIMITED SIZE INTO DGEF-RPT-LINE.
+           WRITE DGEF-RPT-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-BUILD-SORT-INPUT -- the SORT's input procedure.  Reads
+      *    TCATBALF sequentially and, for every category balance,
+      *    releases one sort record carrying the owning account's
+      *    group id alongside the category balance and the amount of
+      *    interest actually accrued against it last cycle.
+      *****************************************************************
+       2000-BUILD-SORT-INPUT.
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+           PERFORM 2100-RELEASE-SORT-RECORD
+               THRU 2100-RELEASE-SORT-RECORD-EXIT
+               UNTIL WS-EOF-TCATBALF.
+       2000-BUILD-SORT-INPUT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-RELEASE-SORT-RECORD
+      *****************************************************************
+       2100-RELEASE-SORT-RECORD.
+           MOVE TRANCAT-ACCT-ID  TO ACCTMST-KEY OF ACCTMST-KEY-REC
+           READ ACCTMST-FILE
+               INVALID KEY
+                   MOVE 'UNASSIGNED' TO WS-ACCT-GROUP-ID
+           END-READ.
+           IF WS-ACCTMST-OK
+               MOVE ACCT-GROUP-ID TO WS-ACCT-GROUP-ID
+           END-IF.
+
+           MOVE WS-ACCT-GROUP-ID        TO SR-ACCT-GROUP-ID
+           MOVE TRANCAT-TYPE-CD         TO SR-TRAN-TYPE-CD
+           MOVE TRANCAT-CD              TO SR-TRAN-CAT-CD
+           MOVE TRANCAT-BAL             TO SR-CAT-BALANCE
+           MOVE TRANCAT-CYC-ACCRUED-AMT TO SR-ACCRUED-AMT
+           RELEASE SORT-WORK-REC.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       2100-RELEASE-SORT-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-WRITE-REPORT -- the SORT's output procedure.  Returns
+      *    the sorted records, which are now grouped and ordered by
+      *    account group/type/category, and foots a control break over
+      *    each group the same way CBRECON1's 2900-ACCOUNT-BREAK foots
+      *    an account.
+      *****************************************************************
+       3000-WRITE-REPORT.
+           MOVE ZERO TO WS-CAT-BALANCE-TOTAL.
+           MOVE ZERO TO WS-DISCOUNT-GRANTED-TOTAL.
+
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF-SORT TO TRUE
+           END-RETURN.
+           PERFORM 3100-PROCESS-SORTED-REC
+               THRU 3100-PROCESS-SORTED-REC-EXIT
+               UNTIL WS-EOF-SORT.
+           PERFORM 3900-GROUP-BREAK
+               THRU 3900-GROUP-BREAK-EXIT.
+       3000-WRITE-REPORT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3100-PROCESS-SORTED-REC -- the first record read primes the
+      *    break key without triggering a break, the same way
+      *    CBRECON1 primes its own control break.
+      *****************************************************************
+       3100-PROCESS-SORTED-REC.
+           IF WS-FIRST-SORT-RECORD
+               MOVE 'N' TO WS-FIRST-SORT-REC-SW
+               MOVE SR-ACCT-GROUP-ID TO WS-BRK-GROUP-ID
+               MOVE SR-TRAN-TYPE-CD  TO WS-BRK-TYPE-CD
+               MOVE SR-TRAN-CAT-CD   TO WS-BRK-CAT-CD
+           END-IF.
+
+           IF SR-ACCT-GROUP-ID NOT = WS-BRK-GROUP-ID
+               OR SR-TRAN-TYPE-CD  NOT = WS-BRK-TYPE-CD
+               OR SR-TRAN-CAT-CD   NOT = WS-BRK-CAT-CD
+               PERFORM 3900-GROUP-BREAK
+                   THRU 3900-GROUP-BREAK-EXIT
+               MOVE SR-ACCT-GROUP-ID TO WS-BRK-GROUP-ID
+               MOVE SR-TRAN-TYPE-CD  TO WS-BRK-TYPE-CD
+               MOVE SR-TRAN-CAT-CD   TO WS-BRK-CAT-CD
+           END-IF.
+
+           ADD SR-CAT-BALANCE TO WS-CAT-BALANCE-TOTAL.
+           ADD SR-ACCRUED-AMT TO WS-DISCOUNT-GRANTED-TOTAL.
+
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-EOF-SORT TO TRUE
+           END-RETURN.
+       3100-PROCESS-SORTED-REC-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3900-GROUP-BREAK -- prints the footed totals for the group/
+      *    type/category just accumulated, alongside the discount rate
+      *    currently on file for it, then resets the accumulators.
+      *****************************************************************
+       3900-GROUP-BREAK.
+           IF WS-FIRST-SORT-RECORD
+               GO TO 3900-GROUP-BREAK-EXIT
+           END-IF.
+
+           MOVE WS-BRK-GROUP-ID TO DISCGRP-KEY(1:10)
+           MOVE WS-BRK-TYPE-CD  TO DISCGRP-KEY(11:2)
+           MOVE WS-BRK-CAT-CD   TO DISCGRP-KEY(13:4)
+           READ DISCGRP-FILE
+               INVALID KEY
+                   MOVE ZERO TO DIS-DISCOUNT-RATE-N
+           END-READ.
+           MOVE DIS-DISCOUNT-RATE-N TO WS-DISCOUNT-RATE.
+
+           MOVE SPACES                TO WS-LINE-DETAIL
+           MOVE WS-BRK-GROUP-ID        TO RL-GROUP-ID
+           MOVE WS-BRK-TYPE-CD         TO RL-TYPE-CD
+           MOVE WS-BRK-CAT-CD          TO RL-CAT-CD
+           MOVE WS-CAT-BALANCE-TOTAL   TO RL-CAT-BALANCE
+           MOVE WS-DISCOUNT-RATE       TO RL-DISCOUNT-RATE
+           MOVE WS-DISCOUNT-GRANTED-TOTAL TO RL-DISCOUNT-GRANTED
+           MOVE WS-LINE-DETAIL         TO DGEF-RPT-LINE
+           WRITE DGEF-RPT-LINE.
+
+           MOVE ZERO TO WS-CAT-BALANCE-TOTAL.
+           MOVE ZERO TO WS-DISCOUNT-GRANTED-TOTAL.
+       3900-GROUP-BREAK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE TCATBALF-FILE.
+           CLOSE DISCGRP-FILE.
+           CLOSE ACCTMST-FILE.
+           CLOSE DGEF-RPT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
