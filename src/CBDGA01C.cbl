@@ -0,0 +1,149 @@
+      *****************************************************************
+      *    PROGRAM:     CBDGA01C
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Discount Group Audit Listing Report.
+      *                 Reads the DISCGRP audit trail (DISCAUD) and
+      *                 prints a simple chronological listing of every
+      *                 rate change -- group, transaction type and
+      *                 category, old and new rate, user id, timestamp,
+      *                 and reason code --
+      *                 so compliance has something to point to when
+      *                 they ask why a group's pricing changed between
+      *                 two interest cycles.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBDGA01C.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - discount group audit
+      *                     listing report.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCAUD-FILE  ASSIGN TO DISCAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISCAUD-STATUS.
+
+           SELECT DGA-RPT-FILE  ASSIGN TO DGARPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DGA-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCAUD-FILE
+           RECORDING MODE IS F.
+           COPY DISCAUD.
+
+       FD  DGA-RPT-FILE
+           RECORDING MODE IS F.
+       01  DGA-RPT-LINE                         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DISCAUD-STATUS                    PIC X(02).
+       01  WS-DGA-RPT-STATUS                    PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-DISCAUD                 VALUE 'Y'.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                           PIC X(01)  VALUE SPACES.
+           05  RL-GROUP-ID                       PIC X(10).
+           05  FILLER                           PIC X(01)  VALUE SPACES.
+           05  RL-TYPE-CD                        PIC X(02).
+           05  FILLER                           PIC X(01)  VALUE SPACES.
+           05  RL-CAT-CD                         PIC 9(04).
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-OLD-RATE                       PIC ZZ9.9999-.
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-NEW-RATE                       PIC ZZ9.9999-.
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-USER-ID                        PIC X(08).
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-CHANGE-DATE                    PIC X(10).
+           05  FILLER                           PIC X(01)  VALUE SPACES.
+           05  RL-CHANGE-TIME                    PIC X(08).
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-REASON-CD                      PIC X(04).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-DISCAUD
+               THRU 2000-PROCESS-DISCAUD-EXIT
+               UNTIL WS-EOF-DISCAUD.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  DISCAUD-FILE.
+           OPEN OUTPUT DGA-RPT-FILE.
+
+           MOVE SPACES TO DGA-RPT-LINE.
+           STRING 'DISCOUNT GROUP RATE CHANGE AUDIT LISTING'
+               DELIMITED SIZE INTO DGA-RPT-LINE.
+           WRITE DGA-RPT-LINE.
+           MOVE SPACES TO DGA-RPT-LINE.
+           STRING 'GROUP      TP CAT   OLD RATE  NEW RATE  '
+                   'USER ID   CHG DATE    CHG TIME  REASON'
+                   DELIMITED SIZE INTO DGA-RPT-LINE.
+           WRITE DGA-RPT-LINE.
+
+           READ DISCAUD-FILE
+               AT END
+                   SET WS-EOF-DISCAUD TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-DISCAUD
+      *****************************************************************
+       2000-PROCESS-DISCAUD.
+           MOVE SPACES              TO WS-RPT-DETAIL
+           MOVE DISA-ACCT-GROUP-ID  TO RL-GROUP-ID
+           MOVE DISA-TRAN-TYPE-CD   TO RL-TYPE-CD
+           MOVE DISA-TRAN-CAT-CD    TO RL-CAT-CD
+           MOVE DISA-OLD-RATE       TO RL-OLD-RATE
+           MOVE DISA-NEW-RATE       TO RL-NEW-RATE
+           MOVE DISA-CHANGE-USER-ID TO RL-USER-ID
+           MOVE DISA-CHANGE-DATE    TO RL-CHANGE-DATE
+           MOVE DISA-CHANGE-TIME    TO RL-CHANGE-TIME
+           MOVE DISA-REASON-CD      TO RL-REASON-CD
+           MOVE WS-RPT-DETAIL       TO DGA-RPT-LINE
+           WRITE DGA-RPT-LINE.
+
+           READ DISCAUD-FILE
+               AT END
+                   SET WS-EOF-DISCAUD TO TRUE
+           END-READ.
+       2000-PROCESS-DISCAUD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE DISCAUD-FILE.
+           CLOSE DGA-RPT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
