@@ -0,0 +1,562 @@
+      *****************************************************************
+      *    PROGRAM:     CBACT04C
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Interest Calculation.
+      *                 Reads TRAN-CAT-BAL-RECORD (TCATBALF) and, for
+      *                 each account/transaction-type/category, applies
+      *                 the discount group rate that was actually in
+      *                 force for the cycle being processed (from the
+      *                 DISCGRPH rate-history file) to post an interest
+      *                 transaction.  Driven by a cycle-date parameter
+      *                 card so a prior cycle can be reprocessed or
+      *                 audited with the rate that applied at the time,
+      *                 instead of whatever rate happens to be live on
+      *                 DISCGRP today.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT04C.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - interest calculation
+      *                     driven off the DISCGRPH effective-dated
+      *                     rate history instead of a single flat
+      *                     DISCGRP rate.
+      *    2026-08-09  JPM  Added GLEXTRCT output so the GL posting
+      *                     job is fed automatically instead of
+      *                     finance reconstructing totals from ITRANS.
+      *    2026-08-09  JPM  Skip interest posting for a category with
+      *                     no TRANCAT-LAST-ACTIVITY-DATE on file.
+      *    2026-08-09  JPM  Prefer a day-weighted blended rate from
+      *                     BLNDRATE, when CBACT04B produced one for
+      *                     the cycle, over the single effective-dated
+      *                     rate from DISCGRPH.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CYCLE-PARM-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT TCATBALF-FILE ASSIGN TO TCATBALF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TCATBALF-KEY OF TCATBALF-KEY-REC
+               FILE STATUS IS WS-TCATBALF-STATUS.
+
+           SELECT ACCTMST-FILE  ASSIGN TO ACCTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCTMST-KEY OF ACCTMST-KEY-REC
+               FILE STATUS IS WS-ACCTMST-STATUS.
+
+           SELECT RECONEXC-FILE ASSIGN TO RECONEXC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RECX-ACCT-ID OF RECON-EXCEPTION-RECORD
+               FILE STATUS IS WS-RECONEXC-STATUS.
+
+           SELECT DISCGRPH-FILE ASSIGN TO DISCGRPH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DISCGRPH-KEY OF DISCGRPH-KEY-REC
+               FILE STATUS IS WS-DISCGRPH-STATUS.
+
+           SELECT ITRANS-FILE   ASSIGN TO ITRANS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ITRANS-STATUS.
+
+           SELECT CHKPTREC-FILE ASSIGN TO CHKPTREC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CHKPT-JOB-NAME OF CHECKPOINT-RECORD
+               FILE STATUS IS WS-CHKPTREC-STATUS.
+
+           SELECT GLEXTRCT-FILE ASSIGN TO GLEXTRCT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLEXTRCT-STATUS.
+
+           SELECT BLNDRATE-FILE ASSIGN TO BLNDRATE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS BLND-KEY OF BLNDRATE-KEY-REC
+               FILE STATUS IS WS-BLNDRATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CYCLE-PARM-FILE.
+           COPY CYCLPARM.
+
+       FD  TCATBALF-FILE.
+           COPY TCATBALF.
+       01  TCATBALF-KEY-REC REDEFINES TRAN-CAT-BAL-RECORD.
+           05  TCATBALF-KEY                     PIC X(17).
+           05  FILLER                            PIC X(33).
+
+       FD  ACCTMST-FILE.
+           COPY ACCTMST.
+       01  ACCTMST-KEY-REC REDEFINES ACCOUNT-MASTER-RECORD.
+           05  ACCTMST-KEY                      PIC 9(11).
+           05  FILLER                            PIC X(39).
+
+       FD  RECONEXC-FILE.
+           COPY RECONEXC.
+
+       FD  DISCGRPH-FILE.
+           COPY DISCGRPH.
+       01  DISCGRPH-KEY-REC REDEFINES DISCGRP-HIST-RECORD.
+           05  DISCGRPH-KEY                     PIC X(26).
+           05  FILLER                            PIC X(24).
+
+       FD  ITRANS-FILE
+           RECORDING MODE IS F.
+           COPY ITRANS.
+
+       FD  CHKPTREC-FILE.
+           COPY CHKPTREC.
+
+       FD  GLEXTRCT-FILE
+           RECORDING MODE IS F.
+           COPY GLEXTRCT.
+
+       FD  BLNDRATE-FILE.
+           COPY BLNDRATE.
+       01  BLNDRATE-KEY-REC REDEFINES BLENDED-RATE-RECORD.
+           05  BLND-KEY                         PIC X(26).
+           05  FILLER                            PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS                       PIC X(02).
+       01  WS-TCATBALF-STATUS                   PIC X(02).
+           88  WS-TCATBALF-OK                   VALUE '00'.
+       01  WS-ACCTMST-STATUS                    PIC X(02).
+           88  WS-ACCTMST-OK                    VALUE '00'.
+       01  WS-RECONEXC-STATUS                   PIC X(02).
+           88  WS-RECONEXC-OK                   VALUE '00'.
+       01  WS-DISCGRPH-STATUS                   PIC X(02).
+           88  WS-DISCGRPH-OK                   VALUE '00'.
+           88  WS-DISCGRPH-NOTFND                VALUE '23'.
+       01  WS-ITRANS-STATUS                     PIC X(02).
+       01  WS-CHKPTREC-STATUS                   PIC X(02).
+           88  WS-CHKPTREC-OK                   VALUE '00'.
+           88  WS-CHKPTREC-NOTFND                VALUE '23', '35'.
+       01  WS-GLEXTRCT-STATUS                   PIC X(02).
+       01  WS-BLNDRATE-STATUS                   PIC X(02).
+           88  WS-BLNDRATE-OK                   VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-TCATBALF               VALUE 'Y'.
+           05  WS-RATE-FOUND-SW                  PIC X(01)  VALUE 'N'.
+               88  WS-RATE-FOUND                  VALUE 'Y'.
+           05  WS-RECON-EXCEPTION-SW              PIC X(01)  VALUE 'N'.
+               88  WS-RECON-EXCEPTION              VALUE 'Y'.
+           05  WS-CHKPT-EXISTS-SW                 PIC X(01)  VALUE 'N'.
+               88  WS-CHKPT-EXISTS                  VALUE 'Y'.
+           05  WS-RESTARTING-SW                    PIC X(01)  VALUE 'N'.
+               88  WS-RESTARTING                     VALUE 'Y'.
+           05  WS-DORMANT-SW                    PIC X(01)  VALUE 'N'.
+               88  WS-DORMANT                     VALUE 'Y'.
+
+       01  WS-CYCLE-DATE                        PIC X(10).
+       01  WS-ACCT-GROUP-ID                     PIC X(10).
+
+       01  WS-CKPT-INTERVAL                     PIC 9(05)  COMP-3
+                                                 VALUE 1000.
+       01  WS-RECS-SINCE-CKPT                   PIC 9(05)  COMP-3
+                                                 VALUE ZERO.
+
+       01  WS-RESTART-KEY.
+           05  WS-RSTK-ACCT-ID                  PIC 9(11).
+           05  WS-RSTK-TYPE-CD                  PIC X(02).
+           05  WS-RSTK-CAT-CD                   PIC 9(04).
+
+       01  WS-RATE-SEARCH-KEY.
+           05  WS-RSK-GROUP-ID                  PIC X(10).
+           05  WS-RSK-TYPE-CD                   PIC X(02).
+           05  WS-RSK-CAT-CD                    PIC 9(04).
+           05  WS-RSK-BEGIN-DATE                PIC X(10).
+
+       01  WS-BLND-SEARCH-KEY.
+           05  WS-BSK-GROUP-ID                  PIC X(10).
+           05  WS-BSK-TYPE-CD                   PIC X(02).
+           05  WS-BSK-CAT-CD                    PIC 9(04).
+           05  WS-BSK-CYCLE-DATE                PIC X(10).
+
+       01  WS-COMPUTE-AREA.
+           05  WS-CAT-BALANCE                   PIC S9(09)V99 COMP-3.
+           05  WS-RATE-APPLIED                   PIC S9(03)V9999 COMP-3.
+           05  WS-INTEREST-AMT                   PIC S9(09)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TCATBALF
+               THRU 2000-PROCESS-TCATBALF-EXIT
+               UNTIL WS-EOF-TCATBALF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CYCLE-PARM-FILE.
+           READ CYCLE-PARM-FILE
+               AT END
+                   MOVE SPACES TO CYCLE-PARM-RECORD
+           END-READ.
+           MOVE CYCP-CYCLE-DATE TO WS-CYCLE-DATE.
+           CLOSE CYCLE-PARM-FILE.
+
+           OPEN I-O    TCATBALF-FILE.
+           OPEN INPUT  ACCTMST-FILE.
+           OPEN INPUT  RECONEXC-FILE.
+           OPEN INPUT  DISCGRPH-FILE.
+           OPEN INPUT  BLNDRATE-FILE.
+
+           PERFORM 1050-OPEN-CHECKPOINT-FILE
+               THRU 1050-OPEN-CHECKPOINT-FILE-EXIT.
+
+           MOVE 'CBACT04C' TO CHKPT-JOB-NAME.
+           READ CHKPTREC-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-CHKPTREC-OK
+               SET WS-CHKPT-EXISTS TO TRUE
+               IF CHKPT-STATUS-RUNNING
+                   IF CHKPT-RUN-DATE = WS-CYCLE-DATE
+                       SET WS-RESTARTING TO TRUE
+                   ELSE
+      *                    A RUNNING checkpoint left over from a
+      *                    different cycle date belongs to an abended
+      *                    prior run, not this one -- starting this
+      *                    cycle from that key would silently skip
+      *                    every record this cycle has not seen yet,
+      *                    so treat it as a fresh run instead.
+                       CONTINUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-RESTARTING
+               OPEN EXTEND ITRANS-FILE
+               OPEN EXTEND GLEXTRCT-FILE
+               PERFORM 1100-RESTART-POSITION
+                   THRU 1100-RESTART-POSITION-EXIT
+           ELSE
+               OPEN OUTPUT ITRANS-FILE
+               OPEN OUTPUT GLEXTRCT-FILE
+               READ TCATBALF-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF-TCATBALF TO TRUE
+               END-READ
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1050-OPEN-CHECKPOINT-FILE
+      *    CHKPTREC carries one row per job.  On the very first run
+      *    the dataset exists but is empty, so an OPEN I-O can come
+      *    back NOTFND on the file itself; fall back to creating it.
+      *****************************************************************
+       1050-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHKPTREC-FILE.
+           IF WS-CHKPTREC-NOTFND
+               OPEN OUTPUT CHKPTREC-FILE
+               CLOSE CHKPTREC-FILE
+               OPEN I-O CHKPTREC-FILE
+           END-IF.
+       1050-OPEN-CHECKPOINT-FILE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1100-RESTART-POSITION
+      *    Positions TCATBALF just past the last key CBACT04C
+      *    completed before the prior run ended, so the operator can
+      *    restart from there instead of reprocessing the whole file.
+      *****************************************************************
+       1100-RESTART-POSITION.
+           MOVE CHKPT-LAST-ACCT-ID  TO WS-RSTK-ACCT-ID.
+           MOVE CHKPT-LAST-TYPE-CD  TO WS-RSTK-TYPE-CD.
+           MOVE CHKPT-LAST-CAT-CD   TO WS-RSTK-CAT-CD.
+           MOVE WS-RESTART-KEY      TO TCATBALF-KEY OF TCATBALF-KEY-REC.
+
+           START TCATBALF-FILE KEY IS GREATER THAN
+               TCATBALF-KEY OF TCATBALF-KEY-REC
+               INVALID KEY
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-START.
+
+           IF NOT WS-EOF-TCATBALF
+               READ TCATBALF-FILE NEXT RECORD
+                   AT END
+                       SET WS-EOF-TCATBALF TO TRUE
+               END-READ
+           END-IF.
+       1100-RESTART-POSITION-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-TCATBALF
+      *    For each category balance, resolve the owning account's
+      *    group, find the discount rate that was in force for the
+      *    cycle date being processed, post the interest transaction,
+      *    and move on to the next TCATBALF record.
+      *****************************************************************
+       2000-PROCESS-TCATBALF.
+           PERFORM 2050-CHECK-RECON-EXCEPTION
+               THRU 2050-CHECK-RECON-EXCEPTION-EXIT.
+           PERFORM 2060-CHECK-LAST-ACTIVITY
+               THRU 2060-CHECK-LAST-ACTIVITY-EXIT.
+           IF NOT WS-RECON-EXCEPTION
+               AND NOT WS-DORMANT
+               PERFORM 2100-GET-ACCOUNT-GROUP
+                   THRU 2100-GET-ACCOUNT-GROUP-EXIT
+               PERFORM 2200-FIND-EFFECTIVE-RATE
+                   THRU 2200-FIND-EFFECTIVE-RATE-EXIT
+               IF WS-RATE-FOUND
+                   PERFORM 2300-POST-INTEREST
+                       THRU 2300-POST-INTEREST-EXIT
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-RECS-SINCE-CKPT.
+           IF WS-RECS-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2400-TAKE-CHECKPOINT
+                   THRU 2400-TAKE-CHECKPOINT-EXIT
+           END-IF.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       2000-PROCESS-TCATBALF-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2050-CHECK-RECON-EXCEPTION
+      *    Skips interest posting for any account CBRECON1 flagged as
+      *    not tying out to the account master balance -- better to
+      *    leave interest uncomputed for a cycle than post it against
+      *    a category file that is already out of balance.
+      *****************************************************************
+       2050-CHECK-RECON-EXCEPTION.
+           SET WS-RECON-EXCEPTION-SW TO 'N'.
+           MOVE TRANCAT-ACCT-ID TO RECX-ACCT-ID.
+           READ RECONEXC-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-RECONEXC-OK
+               SET WS-RECON-EXCEPTION TO TRUE
+           END-IF.
+       2050-CHECK-RECON-EXCEPTION-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2060-CHECK-LAST-ACTIVITY
+      *    A category that has never posted an activity date carries
+      *    no real balance movement to earn interest against, so skip
+      *    it rather than post interest off a dormant row.
+      *****************************************************************
+       2060-CHECK-LAST-ACTIVITY.
+           SET WS-DORMANT-SW TO 'N'.
+           IF TRANCAT-LAST-ACTIVITY-DATE = SPACES
+               OR TRANCAT-LAST-ACTIVITY-DATE = LOW-VALUES
+               SET WS-DORMANT TO TRUE
+           END-IF.
+       2060-CHECK-LAST-ACTIVITY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-GET-ACCOUNT-GROUP
+      *****************************************************************
+       2100-GET-ACCOUNT-GROUP.
+           MOVE TRANCAT-ACCT-ID  TO ACCTMST-KEY OF ACCTMST-KEY-REC
+           READ ACCTMST-FILE
+               INVALID KEY
+                   MOVE 'UNASSIGNED' TO WS-ACCT-GROUP-ID
+           END-READ.
+           IF WS-ACCTMST-OK
+               MOVE ACCT-GROUP-ID TO WS-ACCT-GROUP-ID
+           END-IF.
+       2100-GET-ACCOUNT-GROUP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2200-FIND-EFFECTIVE-RATE
+      *    Prefers a day-weighted blended rate (CBACT04B/BLNDRATE) for
+      *    this group/type/category and cycle, since that already
+      *    accounts for a rate change partway through the cycle; only
+      *    when no blended rate was produced does it fall back to the
+      *    single rate that was in force from DISCGRPH.
+      *****************************************************************
+       2200-FIND-EFFECTIVE-RATE.
+           SET WS-RATE-FOUND-SW     TO 'N'.
+           MOVE ZERO                TO WS-RATE-APPLIED.
+
+           MOVE WS-ACCT-GROUP-ID    TO WS-BSK-GROUP-ID.
+           MOVE TRANCAT-TYPE-CD     TO WS-BSK-TYPE-CD.
+           MOVE TRANCAT-CD          TO WS-BSK-CAT-CD.
+           MOVE WS-CYCLE-DATE       TO WS-BSK-CYCLE-DATE.
+           MOVE WS-BLND-SEARCH-KEY  TO BLND-KEY.
+
+           READ BLNDRATE-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           IF WS-BLNDRATE-OK
+               SET WS-RATE-FOUND TO TRUE
+               MOVE BLND-BLENDED-RATE TO WS-RATE-APPLIED
+           ELSE
+               PERFORM 2250-FIND-RATE-FROM-HISTORY
+                   THRU 2250-FIND-RATE-FROM-HISTORY-EXIT
+           END-IF.
+       2200-FIND-EFFECTIVE-RATE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2250-FIND-RATE-FROM-HISTORY
+      *    Positions DISCGRPH on the latest rate row for this group,
+      *    transaction type and category whose begin date is on or
+      *    before the cycle date, then confirms that the row's end
+      *    date still covers the cycle date before using its rate.
+      *****************************************************************
+       2250-FIND-RATE-FROM-HISTORY.
+           MOVE WS-ACCT-GROUP-ID    TO WS-RSK-GROUP-ID.
+           MOVE TRANCAT-TYPE-CD     TO WS-RSK-TYPE-CD.
+           MOVE TRANCAT-CD          TO WS-RSK-CAT-CD.
+           MOVE WS-CYCLE-DATE       TO WS-RSK-BEGIN-DATE.
+           MOVE WS-RATE-SEARCH-KEY  TO DISCGRPH-KEY.
+
+           START DISCGRPH-FILE KEY IS LESS THAN OR EQUAL
+               DISCGRPH-KEY OF DISCGRPH-KEY-REC
+               INVALID KEY
+                   CONTINUE
+           END-START.
+
+           IF WS-DISCGRPH-OK
+               READ DISCGRPH-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-DISCGRPH-OK
+                   AND DISH-ACCT-GROUP-ID = WS-ACCT-GROUP-ID
+                   AND DISH-TRAN-TYPE-CD  = TRANCAT-TYPE-CD
+                   AND DISH-TRAN-CAT-CD   = TRANCAT-CD
+                   AND DISH-RATE-END-DATE NOT < WS-CYCLE-DATE
+                   SET WS-RATE-FOUND TO TRUE
+                   MOVE DISH-DISCOUNT-RATE TO WS-RATE-APPLIED
+               END-IF
+           END-IF.
+       2250-FIND-RATE-FROM-HISTORY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2300-POST-INTEREST
+      *****************************************************************
+       2300-POST-INTEREST.
+           MOVE TRANCAT-BAL TO WS-CAT-BALANCE.
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               WS-CAT-BALANCE * WS-RATE-APPLIED.
+
+           MOVE TRANCAT-ACCT-ID  TO IT-ACCT-ID
+           MOVE TRANCAT-TYPE-CD  TO IT-TRAN-TYPE-CD
+           MOVE TRANCAT-CD       TO IT-TRAN-CAT-CD
+           MOVE WS-RATE-APPLIED  TO IT-RATE-APPLIED
+           MOVE WS-INTEREST-AMT  TO IT-INTEREST-AMT
+           MOVE WS-CYCLE-DATE    TO IT-CYCLE-DATE
+           WRITE INTEREST-TRAN-RECORD.
+
+           MOVE WS-INTEREST-AMT TO TRANCAT-CYC-ACCRUED-AMT.
+           REWRITE TRAN-CAT-BAL-RECORD.
+
+           PERFORM 2350-WRITE-GL-EXTRACT
+               THRU 2350-WRITE-GL-EXTRACT-EXIT.
+       2300-POST-INTEREST-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2350-WRITE-GL-EXTRACT
+      *    Feeds the GL posting job one row per interest transaction
+      *    computed, so finance does not have to reconstruct interest
+      *    totals by hand from ITRANS.
+      *****************************************************************
+       2350-WRITE-GL-EXTRACT.
+           MOVE TRANCAT-ACCT-ID  TO GLX-ACCT-ID
+           MOVE TRANCAT-TYPE-CD  TO GLX-TRAN-TYPE-CD
+           MOVE TRANCAT-CD       TO GLX-TRAN-CAT-CD
+           MOVE WS-RATE-APPLIED  TO GLX-RATE-APPLIED
+           MOVE WS-INTEREST-AMT  TO GLX-INTEREST-AMT
+           MOVE WS-CYCLE-DATE    TO GLX-CYCLE-DATE
+           WRITE GL-EXTRACT-RECORD.
+       2350-WRITE-GL-EXTRACT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2400-TAKE-CHECKPOINT
+      *    Records the last TRANCAT-ACCT-ID/TYPE-CD/CD key completed
+      *    so far, so an operator can restart from here instead of
+      *    reprocessing the file from the top if the job abends.
+      *****************************************************************
+       2400-TAKE-CHECKPOINT.
+           MOVE 'CBACT04C'          TO CHKPT-JOB-NAME.
+           MOVE TRANCAT-ACCT-ID     TO CHKPT-LAST-ACCT-ID.
+           MOVE TRANCAT-TYPE-CD     TO CHKPT-LAST-TYPE-CD.
+           MOVE TRANCAT-CD          TO CHKPT-LAST-CAT-CD.
+           MOVE WS-CYCLE-DATE       TO CHKPT-RUN-DATE.
+           SET CHKPT-STATUS-RUNNING TO TRUE.
+
+           IF WS-CHKPT-EXISTS
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET WS-CHKPT-EXISTS TO TRUE
+           END-IF.
+
+           MOVE ZERO TO WS-RECS-SINCE-CKPT.
+       2400-TAKE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *    A clean end-of-file means the whole file was processed, so
+      *    the checkpoint is marked complete rather than left runnable
+      *    -- the next invocation should start over from the top, not
+      *    restart partway through a file it already finished.
+      *****************************************************************
+       9000-TERMINATE.
+           IF WS-CHKPT-EXISTS
+               SET CHKPT-STATUS-COMPLETE TO TRUE
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+
+           CLOSE TCATBALF-FILE.
+           CLOSE ACCTMST-FILE.
+           CLOSE RECONEXC-FILE.
+           CLOSE DISCGRPH-FILE.
+           CLOSE ITRANS-FILE.
+           CLOSE CHKPTREC-FILE.
+           CLOSE GLEXTRCT-FILE.
+           CLOSE BLNDRATE-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
