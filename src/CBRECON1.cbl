@@ -0,0 +1,261 @@
+      *****************************************************************
+      *    PROGRAM:     CBRECON1
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Pre-run Balance Reconciliation Check.
+      *                 Foots all TRANCAT-BAL-DATA entries for each
+      *                 TRANCAT-ACCT-ID across its TRANCAT-TYPE-CD and
+      *                 TRANCAT-CD categories and compares the total
+      *                 against the account master balance.  Any
+      *                 account that does not tie out is written to
+      *                 the reconciliation exception file and report
+      *                 instead of being left for the interest run to
+      *                 discover the hard way.  Intended to run as a
+      *                 step ahead of CBACT04C in the overnight batch
+      *                 stream.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBRECON1.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - pre-interest balance
+      *                     reconciliation check.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CYCLE-PARM-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT TCATBALF-FILE ASSIGN TO TCATBALF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TCATBALF-KEY OF TCATBALF-KEY-REC
+               FILE STATUS IS WS-TCATBALF-STATUS.
+
+           SELECT ACCTMST-FILE  ASSIGN TO ACCTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCTMST-KEY OF ACCTMST-KEY-REC
+               FILE STATUS IS WS-ACCTMST-STATUS.
+
+           SELECT RECONEXC-FILE ASSIGN TO RECONEXC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RECX-ACCT-ID OF RECON-EXCEPTION-RECORD
+               FILE STATUS IS WS-RECONEXC-STATUS.
+
+           SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CYCLE-PARM-FILE.
+           COPY CYCLPARM.
+
+       FD  TCATBALF-FILE.
+           COPY TCATBALF.
+       01  TCATBALF-KEY-REC REDEFINES TRAN-CAT-BAL-RECORD.
+           05  TCATBALF-KEY                     PIC X(17).
+           05  FILLER                            PIC X(33).
+
+       FD  ACCTMST-FILE.
+           COPY ACCTMST.
+       01  ACCTMST-KEY-REC REDEFINES ACCOUNT-MASTER-RECORD.
+           05  ACCTMST-KEY                      PIC 9(11).
+           05  FILLER                            PIC X(39).
+
+       FD  RECONEXC-FILE.
+           COPY RECONEXC.
+
+       FD  RECON-RPT-FILE
+           RECORDING MODE IS F.
+       01  RECON-RPT-LINE                        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS                       PIC X(02).
+       01  WS-TCATBALF-STATUS                   PIC X(02).
+           88  WS-TCATBALF-OK                   VALUE '00'.
+       01  WS-ACCTMST-STATUS                    PIC X(02).
+           88  WS-ACCTMST-OK                    VALUE '00'.
+       01  WS-RECONEXC-STATUS                   PIC X(02).
+       01  WS-RECON-RPT-STATUS                  PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-TCATBALF               VALUE 'Y'.
+           05  WS-FIRST-REC-SW                   PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-RECORD                VALUE 'Y'.
+
+       01  WS-CYCLE-DATE                        PIC X(10).
+       01  WS-PREV-ACCT-ID                      PIC 9(11).
+       01  WS-CATEGORY-TOTAL                    PIC S9(09)V99 COMP-3.
+       01  WS-MASTER-BALANCE                    PIC S9(09)V99 COMP-3.
+       01  WS-VARIANCE-AMT                      PIC S9(09)V99 COMP-3.
+       01  WS-EXCEPTION-COUNT                   PIC 9(07)  COMP-3.
+       01  WS-EXCEPTION-COUNT-ED                PIC ZZZZZZ9.
+
+       01  WS-RPT-DETAIL.
+           05  FILLER                           PIC X(02)  VALUE SPACES.
+           05  RL-ACCT-ID                        PIC 9(11).
+           05  FILLER                           PIC X(04)  VALUE SPACES.
+           05  RL-CATEGORY-TOTAL                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(04)  VALUE SPACES.
+           05  RL-MASTER-BALANCE                 PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                           PIC X(04)  VALUE SPACES.
+           05  RL-VARIANCE-AMT                   PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-TCATBALF
+               THRU 2000-PROCESS-TCATBALF-EXIT
+               UNTIL WS-EOF-TCATBALF.
+           PERFORM 2900-ACCOUNT-BREAK
+               THRU 2900-ACCOUNT-BREAK-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CYCLE-PARM-FILE.
+           READ CYCLE-PARM-FILE
+               AT END
+                   MOVE SPACES TO CYCLE-PARM-RECORD
+           END-READ.
+           MOVE CYCP-CYCLE-DATE TO WS-CYCLE-DATE.
+           CLOSE CYCLE-PARM-FILE.
+
+           OPEN INPUT  TCATBALF-FILE.
+           OPEN INPUT  ACCTMST-FILE.
+           OPEN OUTPUT RECONEXC-FILE.
+           OPEN OUTPUT RECON-RPT-FILE.
+
+           MOVE ZERO TO WS-CATEGORY-TOTAL.
+           MOVE ZERO TO WS-EXCEPTION-COUNT.
+
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING 'PRE-RUN BALANCE RECONCILIATION EXCEPTION REPORT'
+               DELIMITED SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING 'ACCOUNT ID    CATEGORY TOTAL      '
+                   'MASTER BALANCE      VARIANCE'
+                   DELIMITED SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-TCATBALF
+      *    TCATBALF is sequenced by TRANCAT-ACCT-ID first, so a simple
+      *    control break on that key foots every category for the
+      *    account before moving on to the next one.
+      *****************************************************************
+       2000-PROCESS-TCATBALF.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-REC-SW
+               MOVE TRANCAT-ACCT-ID TO WS-PREV-ACCT-ID
+           END-IF.
+
+           IF TRANCAT-ACCT-ID NOT = WS-PREV-ACCT-ID
+               PERFORM 2900-ACCOUNT-BREAK
+                   THRU 2900-ACCOUNT-BREAK-EXIT
+               MOVE TRANCAT-ACCT-ID TO WS-PREV-ACCT-ID
+           END-IF.
+
+           ADD TRANCAT-BAL TO WS-CATEGORY-TOTAL.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       2000-PROCESS-TCATBALF-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2900-ACCOUNT-BREAK
+      *    Compares the footed category total just accumulated for
+      *    WS-PREV-ACCT-ID against the account master balance, and
+      *    writes an exception when they do not tie out.
+      *****************************************************************
+       2900-ACCOUNT-BREAK.
+           IF WS-FIRST-RECORD
+               GO TO 2900-ACCOUNT-BREAK-EXIT
+           END-IF.
+
+           MOVE WS-PREV-ACCT-ID TO ACCTMST-KEY OF ACCTMST-KEY-REC
+           READ ACCTMST-FILE
+               INVALID KEY
+                   MOVE ZERO TO WS-MASTER-BALANCE
+           END-READ.
+           IF WS-ACCTMST-OK
+               MOVE ACCT-CURR-BAL TO WS-MASTER-BALANCE
+           END-IF.
+
+           COMPUTE WS-VARIANCE-AMT =
+               WS-CATEGORY-TOTAL - WS-MASTER-BALANCE.
+
+           IF WS-VARIANCE-AMT NOT = ZERO
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE WS-PREV-ACCT-ID    TO RECX-ACCT-ID
+               MOVE WS-CATEGORY-TOTAL  TO RECX-CATEGORY-TOTAL
+               MOVE WS-MASTER-BALANCE  TO RECX-MASTER-BALANCE
+               MOVE WS-VARIANCE-AMT    TO RECX-VARIANCE-AMT
+               MOVE WS-CYCLE-DATE      TO RECX-CYCLE-DATE
+               WRITE RECON-EXCEPTION-RECORD
+
+               MOVE SPACES             TO WS-RPT-DETAIL
+               MOVE WS-PREV-ACCT-ID    TO RL-ACCT-ID
+               MOVE WS-CATEGORY-TOTAL  TO RL-CATEGORY-TOTAL
+               MOVE WS-MASTER-BALANCE  TO RL-MASTER-BALANCE
+               MOVE WS-VARIANCE-AMT    TO RL-VARIANCE-AMT
+               MOVE WS-RPT-DETAIL      TO RECON-RPT-LINE
+               WRITE RECON-RPT-LINE
+           END-IF.
+
+           MOVE ZERO TO WS-CATEGORY-TOTAL.
+       2900-ACCOUNT-BREAK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *****************************************************************
+       9000-TERMINATE.
+           MOVE SPACES TO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+           MOVE WS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-ED.
+           MOVE SPACES TO RECON-RPT-LINE.
+           STRING WS-EXCEPTION-COUNT-ED ' EXCEPTION(S) WRITTEN'
+               DELIMITED SIZE INTO RECON-RPT-LINE.
+           WRITE RECON-RPT-LINE.
+
+           CLOSE TCATBALF-FILE.
+           CLOSE ACCTMST-FILE.
+           CLOSE RECONEXC-FILE.
+           CLOSE RECON-RPT-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
