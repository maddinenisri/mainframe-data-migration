@@ -0,0 +1,128 @@
+      *****************************************************************
+      *    PROGRAM:     CBACT04X
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Category Cross-Reference Extract Builder.
+      *                 TCATBALF is only practical to access keyed by
+      *                 TRANCAT-ACCT-ID first, so this program reads
+      *                 it sequentially and rebuilds TCATXREF, a
+      *                 companion extract keyed by TRANCAT-TYPE-CD plus
+      *                 TRANCAT-CD.  Risk can then answer "show me
+      *                 every account carrying a balance in category X"
+      *                 with a keyed lookup against TCATXREF instead of
+      *                 a one-off scan job every time the question
+      *                 comes up.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT04X.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - category cross-reference
+      *                     extract off TCATBALF.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TCATBALF-FILE ASSIGN TO TCATBALF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TCATBALF-KEY OF TCATBALF-KEY-REC
+               FILE STATUS IS WS-TCATBALF-STATUS.
+
+           SELECT TCATXREF-FILE ASSIGN TO TCATXREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS TCATXREF-KEY OF TCATXREF-KEY-REC
+               FILE STATUS IS WS-TCATXREF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TCATBALF-FILE.
+           COPY TCATBALF.
+       01  TCATBALF-KEY-REC REDEFINES TRAN-CAT-BAL-RECORD.
+           05  TCATBALF-KEY                     PIC X(17).
+           05  FILLER                            PIC X(33).
+
+       FD  TCATXREF-FILE.
+           COPY TCATXREF.
+       01  TCATXREF-KEY-REC REDEFINES TRANCAT-XREF-RECORD.
+           05  TCATXREF-KEY                     PIC X(17).
+           05  FILLER                            PIC X(13).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TCATBALF-STATUS                   PIC X(02).
+           88  WS-TCATBALF-OK                   VALUE '00'.
+       01  WS-TCATXREF-STATUS                   PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-TCATBALF               VALUE 'Y'.
+
+       01  WS-XREF-COUNT                        PIC 9(07)  COMP-3.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-BUILD-XREF
+               THRU 2000-BUILD-XREF-EXIT
+               UNTIL WS-EOF-TCATBALF.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TCATBALF-FILE.
+           OPEN OUTPUT TCATXREF-FILE.
+           MOVE ZERO TO WS-XREF-COUNT.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-BUILD-XREF
+      *****************************************************************
+       2000-BUILD-XREF.
+           MOVE TRANCAT-TYPE-CD   TO TCATX-TYPE-CD
+           MOVE TRANCAT-CD        TO TCATX-CD
+           MOVE TRANCAT-ACCT-ID   TO TCATX-ACCT-ID
+           WRITE TRANCAT-XREF-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+           ADD 1 TO WS-XREF-COUNT.
+
+           READ TCATBALF-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-TCATBALF TO TRUE
+           END-READ.
+       2000-BUILD-XREF-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE TCATBALF-FILE.
+           CLOSE TCATXREF-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
