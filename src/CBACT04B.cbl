@@ -0,0 +1,301 @@
+      *****************************************************************
+      *    PROGRAM:     CBACT04B
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Prorated Interest Rate Blending.
+      *                 Scans the DISCGRPH effective-dated rate
+      *                 history for a group/type/category that had
+      *                 more than one rate segment in force during the
+      *                 cycle being processed, and writes a day-
+      *                 weighted blend of those rates to BLNDRATE.
+      *                 CBACT04C prefers that blended figure over the
+      *                 single effective-dated rate whenever a
+      *                 mid-cycle rate change would otherwise have
+      *                 over- or under-charged the whole cycle at one
+      *                 rate or the other.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBACT04B.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - day-weighted proration
+      *                     of mid-cycle DISCGRPH rate changes.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CYCLE-PARM-FILE ASSIGN TO PARMCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DISCGRPH-FILE ASSIGN TO DISCGRPH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS DISCGRPH-KEY OF DISCGRPH-KEY-REC
+               FILE STATUS IS WS-DISCGRPH-STATUS.
+
+           SELECT BLNDRATE-FILE ASSIGN TO BLNDRATE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BLND-KEY OF BLNDRATE-KEY-REC
+               FILE STATUS IS WS-BLNDRATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CYCLE-PARM-FILE.
+           COPY CYCLPARM.
+
+       FD  DISCGRPH-FILE.
+           COPY DISCGRPH.
+       01  DISCGRPH-KEY-REC REDEFINES DISCGRP-HIST-RECORD.
+           05  DISCGRPH-KEY                     PIC X(26).
+           05  FILLER                            PIC X(24).
+
+       FD  BLNDRATE-FILE.
+           COPY BLNDRATE.
+       01  BLNDRATE-KEY-REC REDEFINES BLENDED-RATE-RECORD.
+           05  BLND-KEY                         PIC X(26).
+           05  FILLER                            PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS                       PIC X(02).
+       01  WS-DISCGRPH-STATUS                   PIC X(02).
+           88  WS-DISCGRPH-OK                   VALUE '00'.
+       01  WS-BLNDRATE-STATUS                   PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                        PIC X(01)  VALUE 'N'.
+               88  WS-EOF-DISCGRPH                VALUE 'Y'.
+           05  WS-FIRST-KEY-SW                   PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-KEY                     VALUE 'Y'.
+
+       01  WS-CYCLE-START-DATE                  PIC X(10).
+       01  WS-CYCLE-END-DATE                    PIC X(10).
+
+       01  WS-CYCLE-START-YMD                   PIC 9(08).
+       01  WS-CYCLE-END-YMD                      PIC 9(08).
+       01  WS-CYCLE-START-INT                   PIC 9(08).
+       01  WS-CYCLE-END-INT                      PIC 9(08).
+
+       01  WS-SEG-BEGIN-YMD                      PIC 9(08).
+       01  WS-SEG-END-YMD                        PIC 9(08).
+       01  WS-SEG-BEGIN-INT                       PIC 9(08).
+       01  WS-SEG-END-INT                         PIC 9(08).
+
+       01  WS-OVERLAP-BEGIN-INT                   PIC 9(08).
+       01  WS-OVERLAP-END-INT                     PIC 9(08).
+       01  WS-OVERLAP-DAYS                        PIC 9(05).
+
+       01  WS-BREAK-KEY.
+           05  WS-BRK-GROUP-ID                   PIC X(10).
+           05  WS-BRK-TYPE-CD                    PIC X(02).
+           05  WS-BRK-CAT-CD                     PIC 9(04).
+
+       01  WS-ACCUM-AREA.
+           05  WS-SEGMENT-COUNT                  PIC 9(05) COMP-3.
+           05  WS-TOTAL-DAYS                     PIC 9(05) COMP-3.
+           05  WS-WEIGHTED-SUM                   PIC S9(07)V9999
+                                                  COMP-3.
+           05  WS-BLENDED-RATE                   PIC S9(03)V9999
+                                                  COMP-3.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-DISCGRPH
+               THRU 2000-PROCESS-DISCGRPH-EXIT
+               UNTIL WS-EOF-DISCGRPH.
+           PERFORM 2900-KEY-BREAK
+               THRU 2900-KEY-BREAK-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+           GOBACK.
+
+      *****************************************************************
+      *    1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  CYCLE-PARM-FILE.
+           READ CYCLE-PARM-FILE
+               AT END
+                   MOVE SPACES TO CYCLE-PARM-RECORD
+           END-READ.
+           MOVE CYCP-CYCLE-DATE       TO WS-CYCLE-END-DATE.
+           MOVE CYCP-CYCLE-START-DATE TO WS-CYCLE-START-DATE.
+           CLOSE CYCLE-PARM-FILE.
+
+           PERFORM 1100-CONVERT-CYCLE-DATES
+               THRU 1100-CONVERT-CYCLE-DATES-EXIT.
+
+           OPEN INPUT  DISCGRPH-FILE.
+           OPEN OUTPUT BLNDRATE-FILE.
+           PERFORM 1150-ZERO-ACCUM-AREA
+               THRU 1150-ZERO-ACCUM-AREA-EXIT.
+
+           READ DISCGRPH-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-DISCGRPH TO TRUE
+           END-READ.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1100-CONVERT-CYCLE-DATES
+      *    Converts the YYYY-MM-DD parameter-card dates to a Julian
+      *    day number so segment overlap can be measured in whole
+      *    days with simple subtraction.
+      *****************************************************************
+       1100-CONVERT-CYCLE-DATES.
+           MOVE WS-CYCLE-START-DATE(1:4) TO WS-CYCLE-START-YMD(1:4).
+           MOVE WS-CYCLE-START-DATE(6:2) TO WS-CYCLE-START-YMD(5:2).
+           MOVE WS-CYCLE-START-DATE(9:2) TO WS-CYCLE-START-YMD(7:2).
+           MOVE WS-CYCLE-END-DATE(1:4)   TO WS-CYCLE-END-YMD(1:4).
+           MOVE WS-CYCLE-END-DATE(6:2)   TO WS-CYCLE-END-YMD(5:2).
+           MOVE WS-CYCLE-END-DATE(9:2)   TO WS-CYCLE-END-YMD(7:2).
+
+           COMPUTE WS-CYCLE-START-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CYCLE-START-YMD).
+           COMPUTE WS-CYCLE-END-INT =
+               FUNCTION INTEGER-OF-DATE(WS-CYCLE-END-YMD).
+       1100-CONVERT-CYCLE-DATES-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    1150-ZERO-ACCUM-AREA
+      *    WS-ACCUM-AREA's elementary items are all COMP-3 -- a MOVE
+      *    ZERO to the group itself would be an alphanumeric move that
+      *    leaves the packed-decimal fields unchanged, so each one is
+      *    zeroed individually.
+      *****************************************************************
+       1150-ZERO-ACCUM-AREA.
+           MOVE ZERO TO WS-SEGMENT-COUNT.
+           MOVE ZERO TO WS-TOTAL-DAYS.
+           MOVE ZERO TO WS-WEIGHTED-SUM.
+           MOVE ZERO TO WS-BLENDED-RATE.
+       1150-ZERO-ACCUM-AREA-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-PROCESS-DISCGRPH
+      *    One row per rate segment.  A change of group/type/category
+      *    closes out the prior key's accumulators before this row's
+      *    overlap is added to a fresh set.  The first record read
+      *    primes the break key without triggering a break, the same
+      *    way CBRECON1 primes its own control break.
+      *****************************************************************
+       2000-PROCESS-DISCGRPH.
+           IF WS-FIRST-KEY
+               MOVE 'N' TO WS-FIRST-KEY-SW
+               MOVE DISH-ACCT-GROUP-ID TO WS-BRK-GROUP-ID
+               MOVE DISH-TRAN-TYPE-CD  TO WS-BRK-TYPE-CD
+               MOVE DISH-TRAN-CAT-CD   TO WS-BRK-CAT-CD
+           END-IF.
+
+           IF DISH-ACCT-GROUP-ID NOT = WS-BRK-GROUP-ID
+               OR DISH-TRAN-TYPE-CD  NOT = WS-BRK-TYPE-CD
+               OR DISH-TRAN-CAT-CD   NOT = WS-BRK-CAT-CD
+               PERFORM 2900-KEY-BREAK
+                   THRU 2900-KEY-BREAK-EXIT
+               MOVE DISH-ACCT-GROUP-ID TO WS-BRK-GROUP-ID
+               MOVE DISH-TRAN-TYPE-CD  TO WS-BRK-TYPE-CD
+               MOVE DISH-TRAN-CAT-CD   TO WS-BRK-CAT-CD
+           END-IF.
+
+           PERFORM 2100-ACCUMULATE-SEGMENT
+               THRU 2100-ACCUMULATE-SEGMENT-EXIT.
+
+           READ DISCGRPH-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF-DISCGRPH TO TRUE
+           END-READ.
+       2000-PROCESS-DISCGRPH-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-ACCUMULATE-SEGMENT
+      *    Adds this segment's overlap with the cycle date range, if
+      *    any, into the running weighted-sum and day-count for the
+      *    current group/type/category.
+      *****************************************************************
+       2100-ACCUMULATE-SEGMENT.
+           MOVE DISH-RATE-BEGIN-DATE(1:4) TO WS-SEG-BEGIN-YMD(1:4).
+           MOVE DISH-RATE-BEGIN-DATE(6:2) TO WS-SEG-BEGIN-YMD(5:2).
+           MOVE DISH-RATE-BEGIN-DATE(9:2) TO WS-SEG-BEGIN-YMD(7:2).
+           MOVE DISH-RATE-END-DATE(1:4)   TO WS-SEG-END-YMD(1:4).
+           MOVE DISH-RATE-END-DATE(6:2)   TO WS-SEG-END-YMD(5:2).
+           MOVE DISH-RATE-END-DATE(9:2)   TO WS-SEG-END-YMD(7:2).
+
+           COMPUTE WS-SEG-BEGIN-INT =
+               FUNCTION INTEGER-OF-DATE(WS-SEG-BEGIN-YMD).
+           COMPUTE WS-SEG-END-INT =
+               FUNCTION INTEGER-OF-DATE(WS-SEG-END-YMD).
+
+           MOVE WS-CYCLE-START-INT TO WS-OVERLAP-BEGIN-INT.
+           IF WS-SEG-BEGIN-INT > WS-CYCLE-START-INT
+               MOVE WS-SEG-BEGIN-INT TO WS-OVERLAP-BEGIN-INT
+           END-IF.
+
+           MOVE WS-CYCLE-END-INT TO WS-OVERLAP-END-INT.
+           IF WS-SEG-END-INT < WS-CYCLE-END-INT
+               MOVE WS-SEG-END-INT TO WS-OVERLAP-END-INT
+           END-IF.
+
+           IF WS-OVERLAP-BEGIN-INT NOT > WS-OVERLAP-END-INT
+               COMPUTE WS-OVERLAP-DAYS =
+                   WS-OVERLAP-END-INT - WS-OVERLAP-BEGIN-INT + 1
+               ADD 1 TO WS-SEGMENT-COUNT
+               ADD WS-OVERLAP-DAYS TO WS-TOTAL-DAYS
+               COMPUTE WS-WEIGHTED-SUM ROUNDED =
+                   WS-WEIGHTED-SUM +
+                   (DISH-DISCOUNT-RATE * WS-OVERLAP-DAYS)
+           END-IF.
+       2100-ACCUMULATE-SEGMENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2900-KEY-BREAK
+      *    Writes one blended-rate row for the group/type/category
+      *    just completed, but only when more than one rate segment
+      *    actually fell within the cycle -- a single segment already
+      *    covers the whole cycle and needs no blending.
+      *****************************************************************
+       2900-KEY-BREAK.
+           IF WS-SEGMENT-COUNT > 1
+               AND WS-TOTAL-DAYS > 0
+               COMPUTE WS-BLENDED-RATE ROUNDED =
+                   WS-WEIGHTED-SUM / WS-TOTAL-DAYS
+
+               MOVE WS-BRK-GROUP-ID    TO BLND-ACCT-GROUP-ID
+               MOVE WS-BRK-TYPE-CD     TO BLND-TRAN-TYPE-CD
+               MOVE WS-BRK-CAT-CD      TO BLND-TRAN-CAT-CD
+               MOVE WS-CYCLE-END-DATE  TO BLND-CYCLE-DATE
+               MOVE WS-BLENDED-RATE    TO BLND-BLENDED-RATE
+               WRITE BLENDED-RATE-RECORD
+           END-IF.
+
+           PERFORM 1150-ZERO-ACCUM-AREA
+               THRU 1150-ZERO-ACCUM-AREA-EXIT.
+       2900-KEY-BREAK-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    9000-TERMINATE
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE DISCGRPH-FILE.
+           CLOSE BLNDRATE-FILE.
+       9000-TERMINATE-EXIT.
+           EXIT.
