@@ -0,0 +1,703 @@
+      *****************************************************************
+      *    PROGRAM:     CODISC1C
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Discount Group Online Maintenance.
+      *                 Pseudo-conversational CICS transaction that
+      *                 lets an analyst add, change, or deactivate a
+      *                 DISCGRP group/type/category rate entry through
+      *                 a screen instead of a direct file edit.  Every
+      *                 key field is validated against its own master
+      *                 (ACCTMST for the group, TRANTYPE for the
+      *                 transaction type, TRANCATG for the category)
+      *                 before the record is written, and every save
+      *                 writes the old and new rate to the DISCAUD
+      *                 audit trail so there is always a record of who
+      *                 changed a rate and why.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CODISC1C.
+       AUTHOR.        CARDDEMO-ONLINE-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - online add/change/
+      *                     deactivate maintenance for DISCGRP.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-PGM-NAME                          PIC X(08) VALUE
+                                                  'CODISC1C'.
+       01  WS-MAPSET                            PIC X(08) VALUE
+                                                  'CODISC1'.
+       01  WS-MAPNAME                           PIC X(08) VALUE
+                                                  'DISC1A'.
+       01  WS-TRANID                            PIC X(04) VALUE
+                                                  'CD1C'.
+
+       01  WS-RESP                              PIC S9(08) COMP.
+       01  WS-RESP2                             PIC S9(08) COMP.
+
+       01  WS-MESSAGE                           PIC X(60) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-FOUND-SW                      PIC X(01) VALUE 'N'.
+               88  WS-GROUP-FOUND                  VALUE 'Y'.
+           05  WS-VALID-SW                      PIC X(01) VALUE 'Y'.
+               88  WS-INPUT-VALID                  VALUE 'Y'.
+
+       01  WS-DISCGRP-KEY.
+           05  WS-KEY-GROUP-ID                  PIC X(10).
+           05  WS-KEY-TYPE-CD                   PIC X(02).
+           05  WS-KEY-CAT-CD                    PIC 9(04).
+
+       01  WS-TRANCATG-KEY.
+           05  WS-TCG-TYPE-CD                   PIC X(02).
+           05  WS-TCG-CAT-CD                    PIC 9(04).
+
+       01  WS-OLD-RATE                          PIC S9(03)V9999
+                                                 COMP-3.
+       01  WS-NEW-RATE                          PIC S9(03)V9999
+                                                 COMP-3.
+       01  WS-RATE-EDIT                         PIC 9(03)V9999.
+       01  WS-USER-ID                           PIC X(08).
+
+       01  WS-TODAY-YMD                         PIC 9(08).
+       01  WS-TODAY-DATE                        PIC X(10).
+       01  WS-CURRENT-TIME                      PIC 9(08).
+       01  WS-HIGH-DATE                         PIC X(10) VALUE
+                                                  '9999-12-31'.
+
+      *****************************************************************
+      *    WS-DISCAUD-KEY -- DISCAUD has no natural unique key of its
+      *    own (it is an append-only log, one row per rate change), so
+      *    the group/type/category plus the change date and time
+      *    double as the key CICS file control needs for the WRITE.
+      *****************************************************************
+       01  WS-DISCAUD-KEY.
+           05  WS-DAK-GROUP-ID                  PIC X(10).
+           05  WS-DAK-TYPE-CD                   PIC X(02).
+           05  WS-DAK-CAT-CD                    PIC 9(04).
+           05  WS-DAK-CHANGE-DATE                PIC X(10).
+           05  WS-DAK-CHANGE-TIME                PIC X(08).
+
+       01  WS-COMMAREA                          PIC X(01).
+
+       01  WS-DISCGRPH-BROWSE-KEY               PIC X(16).
+       01  WS-DISCGRPH-KEY                      PIC X(26).
+
+       01  WS-HIST-SWITCHES.
+           05  WS-BROWSE-DONE-SW                PIC X(01) VALUE 'N'.
+               88  WS-BROWSE-DONE                  VALUE 'Y'.
+           05  WS-CURRENT-SEG-SW                PIC X(01) VALUE 'N'.
+               88  WS-CURRENT-SEG-FOUND             VALUE 'Y'.
+
+       01  WS-ACCTMST-BROWSE-KEY                PIC 9(11).
+       01  WS-ACCTMST-SWITCHES.
+           05  WS-ACCT-GROUP-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  WS-ACCT-GROUP-FOUND             VALUE 'Y'.
+           05  WS-ACCTMST-DONE-SW               PIC X(01) VALUE 'N'.
+               88  WS-ACCTMST-DONE                  VALUE 'Y'.
+
+      *****************************************************************
+      *    Working copies of the record layouts this transaction
+      *    reads or writes.  Every trip re-keys and re-reads these off
+      *    the screen fields, so none of them need to be carried
+      *    forward in a COMMAREA from one pseudo-conversational trip
+      *    to the next.
+      *****************************************************************
+       COPY DISCGRP    REPLACING DISCGRP-RECORD BY WS-DISCGRP-REC.
+       COPY DISCGRPH   REPLACING DISCGRP-HIST-RECORD
+                               BY WS-DISCGRPH-REC.
+       COPY ACCTMST    REPLACING ACCOUNT-MASTER-RECORD
+                               BY WS-ACCTMST-REC.
+       COPY TRANTYPE   REPLACING TRAN-TYPE-RECORD
+                               BY WS-TRANTYPE-REC.
+       COPY TRANCATG   REPLACING TRAN-CAT-TYPE-RECORD
+                               BY WS-TRANCATG-REC.
+       COPY DISCAUD    REPLACING DISCGRP-AUDIT-RECORD
+                               BY WS-DISCAUD-REC.
+
+       COPY CODISC1.
+
+      *****************************************************************
+      *    LK-COMMAREA -- this transaction carries no real state from
+      *    one pseudo-conversational trip to the next (every trip
+      *    re-derives what it needs from the screen), but EXEC CICS
+      *    RETURN still has to pass a non-empty COMMAREA so EIBCALEN
+      *    comes back non-zero on the operator's next trip -- otherwise
+      *    0000-MAINLINE could never tell a continuing trip from a
+      *    brand-new one and the add/change/deactivate functions below
+      *    would never be reached.
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                          PIC X(01).
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-FIRST-ENTRY
+                   THRU 1000-FIRST-ENTRY-EXIT
+           ELSE
+               PERFORM 2000-RECEIVE-AND-VALIDATE
+                   THRU 2000-RECEIVE-AND-VALIDATE-EXIT
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID(WS-TRANID)
+                COMMAREA(WS-COMMAREA)
+                LENGTH(1)
+           END-EXEC.
+
+           GOBACK.
+
+      *****************************************************************
+      *    1000-FIRST-ENTRY -- initial entry into the transaction,
+      *    send the blank screen and wait for the next pseudo-
+      *    conversational trip.
+      *****************************************************************
+       1000-FIRST-ENTRY.
+           MOVE LOW-VALUES TO DISC1AO.
+           MOVE 'ENTER GROUP, TYPE, CATEGORY AND FUNCTION (A/C/D)'
+               TO MSGO.
+
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                MAPSET(WS-MAPSET)
+                FROM(DISC1AO)
+                ERASE
+           END-EXEC.
+       1000-FIRST-ENTRY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2000-RECEIVE-AND-VALIDATE -- pull the operator's input off
+      *    the map and route to the requested function.
+      *****************************************************************
+       2000-RECEIVE-AND-VALIDATE.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME)
+                MAPSET(WS-MAPSET)
+                INTO(DISC1AI)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'UNABLE TO READ INPUT, PLEASE RE-ENTER'
+                   TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 2000-RECEIVE-AND-VALIDATE-EXIT
+           END-IF.
+
+           MOVE 'Y' TO WS-VALID-SW.
+           MOVE GRPIDI TO WS-KEY-GROUP-ID.
+           MOVE TYPCDI TO WS-KEY-TYPE-CD.
+           MOVE CATCDI TO WS-KEY-CAT-CD.
+
+           PERFORM 2100-VALIDATE-GROUP
+               THRU 2100-VALIDATE-GROUP-EXIT.
+           PERFORM 2200-VALIDATE-TYPE
+               THRU 2200-VALIDATE-TYPE-EXIT.
+           PERFORM 2300-VALIDATE-CATEGORY
+               THRU 2300-VALIDATE-CATEGORY-EXIT.
+
+           IF NOT WS-INPUT-VALID
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 2000-RECEIVE-AND-VALIDATE-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FUNCI = 'A'
+                   PERFORM 3000-ADD-GROUP
+                       THRU 3000-ADD-GROUP-EXIT
+               WHEN FUNCI = 'C'
+                   PERFORM 4000-CHANGE-GROUP
+                       THRU 4000-CHANGE-GROUP-EXIT
+               WHEN FUNCI = 'D'
+                   PERFORM 5000-DEACTIVATE-GROUP
+                       THRU 5000-DEACTIVATE-GROUP-EXIT
+               WHEN OTHER
+                   MOVE 'FUNCTION MUST BE A, C OR D' TO WS-MESSAGE
+                   MOVE 'N' TO WS-VALID-SW
+                   PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                       THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+           END-EVALUATE.
+       2000-RECEIVE-AND-VALIDATE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2100-VALIDATE-GROUP -- the group id must exist on ACCTMST
+      *    for at least one account before a rate is keyed for it.
+      *    ACCTMST has no key or alternate index on ACCT-GROUP-ID, so
+      *    the only way to confirm the group is real is a sequential
+      *    browse of the whole file looking for one matching account.
+      *****************************************************************
+       2100-VALIDATE-GROUP.
+           IF GRPIDI = SPACES
+               MOVE 'GROUP ID IS REQUIRED' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               GO TO 2100-VALIDATE-GROUP-EXIT
+           END-IF.
+
+           MOVE ZERO TO WS-ACCTMST-BROWSE-KEY.
+           MOVE 'N'  TO WS-ACCT-GROUP-FOUND-SW.
+           MOVE 'N'  TO WS-ACCTMST-DONE-SW.
+
+           EXEC CICS STARTBR DATASET('ACCTMST')
+                RIDFLD(WS-ACCTMST-BROWSE-KEY)
+                KEYLENGTH(11)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO WS-ACCT-GROUP-FOUND-SW
+           ELSE
+               PERFORM 2110-SCAN-ACCTMST
+                   THRU 2110-SCAN-ACCTMST-EXIT
+                   UNTIL WS-ACCTMST-DONE OR WS-ACCT-GROUP-FOUND
+               EXEC CICS ENDBR DATASET('ACCTMST') END-EXEC
+           END-IF.
+
+           IF NOT WS-ACCT-GROUP-FOUND
+               MOVE 'GROUP ID NOT ON FILE FOR ANY ACCOUNT' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2100-VALIDATE-GROUP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2110-SCAN-ACCTMST -- one step of the ACCTMST browse started
+      *    by 2100-VALIDATE-GROUP.
+      *****************************************************************
+       2110-SCAN-ACCTMST.
+           EXEC CICS READNEXT DATASET('ACCTMST')
+                INTO(WS-ACCTMST-REC)
+                RIDFLD(WS-ACCTMST-BROWSE-KEY)
+                KEYLENGTH(11)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-ACCTMST-DONE-SW
+           ELSE
+               IF ACCT-GROUP-ID OF WS-ACCTMST-REC = GRPIDI
+                   MOVE 'Y' TO WS-ACCT-GROUP-FOUND-SW
+               END-IF
+           END-IF.
+       2110-SCAN-ACCTMST-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2200-VALIDATE-TYPE -- transaction type code must be on
+      *    file in TRANTYPE.
+      *****************************************************************
+       2200-VALIDATE-TYPE.
+           MOVE TYPCDI TO TRAN-TYPE-CD OF WS-TRANTYPE-REC.
+           EXEC CICS READ DATASET('TRANTYPE')
+                INTO(WS-TRANTYPE-REC)
+                RIDFLD(TYPCDI)
+                KEYLENGTH(2)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'TRANSACTION TYPE CODE NOT ON FILE' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2200-VALIDATE-TYPE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2300-VALIDATE-CATEGORY -- category code must be on file in
+      *    TRANCATG under the given transaction type.
+      *****************************************************************
+       2300-VALIDATE-CATEGORY.
+           MOVE TYPCDI TO WS-TCG-TYPE-CD
+           MOVE CATCDI TO WS-TCG-CAT-CD
+           MOVE TYPCDI TO TRANCATG-TYPE-CD OF WS-TRANCATG-REC.
+           MOVE CATCDI TO TRANCATG-CD OF WS-TRANCATG-REC.
+           EXEC CICS READ DATASET('TRANCATG')
+                INTO(WS-TRANCATG-REC)
+                RIDFLD(WS-TRANCATG-KEY)
+                KEYLENGTH(6)
+                RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'CATEGORY CODE NOT ON FILE FOR THIS TYPE'
+                   TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+           END-IF.
+       2300-VALIDATE-CATEGORY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    2900-REDISPLAY-WITH-MESSAGE -- send the map back with the
+      *    operator's input intact plus the error text.
+      *****************************************************************
+       2900-REDISPLAY-WITH-MESSAGE.
+           MOVE WS-MESSAGE TO MSGO.
+           MOVE GRPIDI TO GRPIDO.
+           MOVE TYPCDI TO TYPCDO.
+           MOVE CATCDI TO CATCDO.
+           MOVE FUNCI  TO FUNCO.
+
+           EXEC CICS SEND MAP(WS-MAPNAME)
+                MAPSET(WS-MAPSET)
+                FROM(DISC1AO)
+           END-EXEC.
+       2900-REDISPLAY-WITH-MESSAGE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    3000-ADD-GROUP -- write a brand-new DISCGRP row.  Rejected
+      *    if the key is already on file; the operator should use
+      *    function C to change an existing rate.
+      *****************************************************************
+       3000-ADD-GROUP.
+           MOVE WS-KEY-GROUP-ID TO DIS-ACCT-GROUP-ID OF WS-DISCGRP-REC.
+           MOVE WS-KEY-TYPE-CD  TO DIS-TRAN-TYPE-CD  OF WS-DISCGRP-REC.
+           MOVE WS-KEY-CAT-CD   TO DIS-TRAN-CAT-CD   OF WS-DISCGRP-REC.
+
+           EXEC CICS READ DATASET('DISCGRP')
+                INTO(WS-DISCGRP-REC)
+                RIDFLD(WS-DISCGRP-KEY)
+                KEYLENGTH(16)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'GROUP/TYPE/CATEGORY ALREADY ON FILE'
+                   TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 3000-ADD-GROUP-EXIT
+           END-IF.
+
+           IF RATEI NOT NUMERIC OR RATEI = SPACES
+               MOVE 'RATE MUST BE NUMERIC' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 3000-ADD-GROUP-EXIT
+           END-IF.
+
+           MOVE FUNCTION NUMVAL(RATEI) TO WS-RATE-EDIT.
+           MOVE WS-RATE-EDIT TO DIS-DISCOUNT-RATE-N OF WS-DISCGRP-REC.
+           MOVE ZERO          TO WS-OLD-RATE.
+           MOVE WS-RATE-EDIT  TO WS-NEW-RATE.
+           SET DIS-GROUP-ACTIVE OF WS-DISCGRP-REC TO TRUE.
+
+           EXEC CICS WRITE DATASET('DISCGRP')
+                FROM(WS-DISCGRP-REC)
+                RIDFLD(WS-DISCGRP-KEY)
+                KEYLENGTH(16)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           PERFORM 6000-UPDATE-RATE-HISTORY
+               THRU 6000-UPDATE-RATE-HISTORY-EXIT.
+
+           MOVE SPACES    TO WS-USER-ID
+           MOVE EIBOPID   TO WS-USER-ID(1:3)
+           PERFORM 7000-WRITE-AUDIT-RECORD
+               THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+
+           MOVE 'GROUP ADDED' TO WS-MESSAGE
+           PERFORM 2900-REDISPLAY-WITH-MESSAGE
+               THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT.
+       3000-ADD-GROUP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    4000-CHANGE-GROUP -- update the rate on an existing row and
+      *    log the before/after rate to the audit trail.
+      *****************************************************************
+       4000-CHANGE-GROUP.
+           MOVE WS-KEY-GROUP-ID TO DIS-ACCT-GROUP-ID OF WS-DISCGRP-REC.
+           MOVE WS-KEY-TYPE-CD  TO DIS-TRAN-TYPE-CD  OF WS-DISCGRP-REC.
+           MOVE WS-KEY-CAT-CD   TO DIS-TRAN-CAT-CD   OF WS-DISCGRP-REC.
+
+           EXEC CICS READ DATASET('DISCGRP')
+                INTO(WS-DISCGRP-REC)
+                RIDFLD(WS-DISCGRP-KEY)
+                KEYLENGTH(16)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'GROUP/TYPE/CATEGORY NOT ON FILE' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 4000-CHANGE-GROUP-EXIT
+           END-IF.
+
+           IF RATEI NOT NUMERIC OR RATEI = SPACES
+               MOVE 'RATE MUST BE NUMERIC' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 4000-CHANGE-GROUP-EXIT
+           END-IF.
+
+           MOVE DIS-DISCOUNT-RATE-N OF WS-DISCGRP-REC TO WS-OLD-RATE.
+           MOVE FUNCTION NUMVAL(RATEI) TO WS-RATE-EDIT.
+           MOVE WS-RATE-EDIT TO DIS-DISCOUNT-RATE-N OF WS-DISCGRP-REC.
+           MOVE WS-RATE-EDIT TO WS-NEW-RATE.
+
+           EXEC CICS REWRITE DATASET('DISCGRP')
+                FROM(WS-DISCGRP-REC)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           PERFORM 6000-UPDATE-RATE-HISTORY
+               THRU 6000-UPDATE-RATE-HISTORY-EXIT.
+
+           MOVE SPACES    TO WS-USER-ID
+           MOVE EIBOPID   TO WS-USER-ID(1:3)
+           PERFORM 7000-WRITE-AUDIT-RECORD
+               THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+
+           MOVE 'RATE CHANGED' TO WS-MESSAGE
+           PERFORM 2900-REDISPLAY-WITH-MESSAGE
+               THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT.
+       4000-CHANGE-GROUP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    5000-DEACTIVATE-GROUP -- flip DIS-GROUP-STATUS to inactive
+      *    rather than deleting the row, so interest processing stops
+      *    granting the discount while the history stays on file.
+      *****************************************************************
+       5000-DEACTIVATE-GROUP.
+           MOVE WS-KEY-GROUP-ID TO DIS-ACCT-GROUP-ID OF WS-DISCGRP-REC.
+           MOVE WS-KEY-TYPE-CD  TO DIS-TRAN-TYPE-CD  OF WS-DISCGRP-REC.
+           MOVE WS-KEY-CAT-CD   TO DIS-TRAN-CAT-CD   OF WS-DISCGRP-REC.
+
+           EXEC CICS READ DATASET('DISCGRP')
+                INTO(WS-DISCGRP-REC)
+                RIDFLD(WS-DISCGRP-KEY)
+                KEYLENGTH(16)
+                UPDATE
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'GROUP/TYPE/CATEGORY NOT ON FILE' TO WS-MESSAGE
+               MOVE 'N' TO WS-VALID-SW
+               PERFORM 2900-REDISPLAY-WITH-MESSAGE
+                   THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT
+               GO TO 5000-DEACTIVATE-GROUP-EXIT
+           END-IF.
+
+           MOVE DIS-DISCOUNT-RATE-N OF WS-DISCGRP-REC TO WS-OLD-RATE.
+           MOVE WS-OLD-RATE TO WS-NEW-RATE.
+           SET DIS-GROUP-INACTIVE OF WS-DISCGRP-REC TO TRUE.
+
+           EXEC CICS REWRITE DATASET('DISCGRP')
+                FROM(WS-DISCGRP-REC)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           PERFORM 6050-CLOSE-CURRENT-SEGMENT
+               THRU 6050-CLOSE-CURRENT-SEGMENT-EXIT.
+
+           MOVE SPACES    TO WS-USER-ID
+           MOVE EIBOPID   TO WS-USER-ID(1:3)
+           PERFORM 7000-WRITE-AUDIT-RECORD
+               THRU 7000-WRITE-AUDIT-RECORD-EXIT.
+
+           MOVE 'GROUP DEACTIVATED' TO WS-MESSAGE
+           PERFORM 2900-REDISPLAY-WITH-MESSAGE
+               THRU 2900-REDISPLAY-WITH-MESSAGE-EXIT.
+       5000-DEACTIVATE-GROUP-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6000-UPDATE-RATE-HISTORY -- closes out today's current
+      *    DISCGRPH segment (if one is on file) for this group/type/
+      *    category and opens a new one at the new rate, so CBACT04C
+      *    and CBACT04B can reprocess a prior cycle with the rate that
+      *    actually applied instead of whatever is live on DISCGRP
+      *    today.
+      *****************************************************************
+       6000-UPDATE-RATE-HISTORY.
+           PERFORM 6050-CLOSE-CURRENT-SEGMENT
+               THRU 6050-CLOSE-CURRENT-SEGMENT-EXIT.
+
+           MOVE WS-KEY-GROUP-ID TO
+               DISH-ACCT-GROUP-ID OF WS-DISCGRPH-REC.
+           MOVE WS-KEY-TYPE-CD  TO
+               DISH-TRAN-TYPE-CD  OF WS-DISCGRPH-REC.
+           MOVE WS-KEY-CAT-CD   TO
+               DISH-TRAN-CAT-CD   OF WS-DISCGRPH-REC.
+           MOVE WS-TODAY-DATE   TO
+               DISH-RATE-BEGIN-DATE OF WS-DISCGRPH-REC.
+           MOVE WS-HIGH-DATE    TO
+               DISH-RATE-END-DATE OF WS-DISCGRPH-REC.
+           MOVE WS-NEW-RATE     TO
+               DISH-DISCOUNT-RATE OF WS-DISCGRPH-REC.
+           SET DISH-STATUS-CURRENT OF WS-DISCGRPH-REC TO TRUE.
+
+           MOVE WS-KEY-GROUP-ID TO WS-DISCGRPH-KEY(1:10).
+           MOVE WS-KEY-TYPE-CD  TO WS-DISCGRPH-KEY(11:2).
+           MOVE WS-KEY-CAT-CD   TO WS-DISCGRPH-KEY(13:4).
+           MOVE WS-TODAY-DATE   TO WS-DISCGRPH-KEY(17:10).
+
+           EXEC CICS WRITE DATASET('DISCGRPH')
+                FROM(WS-DISCGRPH-REC)
+                RIDFLD(WS-DISCGRPH-KEY)
+                KEYLENGTH(26)
+                RESP(WS-RESP)
+           END-EXEC.
+       6000-UPDATE-RATE-HISTORY-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6050-CLOSE-CURRENT-SEGMENT -- ends today's current DISCGRPH
+      *    segment (if one is on file) for this group/type/category.
+      *    Called on its own by 5000-DEACTIVATE-GROUP, since a
+      *    deactivation closes out the rate history without opening a
+      *    replacement segment -- once the current segment's end date
+      *    no longer covers a cycle date, CBACT04C and CBACT04B both
+      *    stop honoring the rate for that cycle, which is how a
+      *    deactivated group actually stops earning its discount.
+      *    6000-UPDATE-RATE-HISTORY also calls this first, before it
+      *    opens the new segment for an add or a rate change.
+      *****************************************************************
+       6050-CLOSE-CURRENT-SEGMENT.
+           ACCEPT WS-TODAY-YMD FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YMD(1:4) TO WS-TODAY-DATE(1:4).
+           MOVE '-'               TO WS-TODAY-DATE(5:1).
+           MOVE WS-TODAY-YMD(5:2) TO WS-TODAY-DATE(6:2).
+           MOVE '-'               TO WS-TODAY-DATE(8:1).
+           MOVE WS-TODAY-YMD(7:2) TO WS-TODAY-DATE(9:2).
+
+           MOVE WS-KEY-GROUP-ID TO WS-DISCGRPH-BROWSE-KEY(1:10).
+           MOVE WS-KEY-TYPE-CD  TO WS-DISCGRPH-BROWSE-KEY(11:2).
+           MOVE WS-KEY-CAT-CD   TO WS-DISCGRPH-BROWSE-KEY(13:4).
+
+           MOVE 'N' TO WS-BROWSE-DONE-SW.
+           MOVE 'N' TO WS-CURRENT-SEG-SW.
+
+           EXEC CICS STARTBR DATASET('DISCGRPH')
+                RIDFLD(WS-DISCGRPH-BROWSE-KEY)
+                KEYLENGTH(16)
+                GTEQ
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 6100-FIND-CURRENT-SEGMENT
+                   THRU 6100-FIND-CURRENT-SEGMENT-EXIT
+                   UNTIL WS-BROWSE-DONE OR WS-CURRENT-SEG-FOUND
+               EXEC CICS ENDBR DATASET('DISCGRPH') END-EXEC
+           END-IF.
+
+           IF WS-CURRENT-SEG-FOUND
+               MOVE WS-TODAY-DATE TO
+                   DISH-RATE-END-DATE OF WS-DISCGRPH-REC
+               SET DISH-STATUS-SUPERSEDED OF WS-DISCGRPH-REC TO TRUE
+               EXEC CICS REWRITE DATASET('DISCGRPH')
+                    FROM(WS-DISCGRPH-REC)
+                    RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+       6050-CLOSE-CURRENT-SEGMENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    6100-FIND-CURRENT-SEGMENT -- one step of the DISCGRPH
+      *    browse started by 6000-UPDATE-RATE-HISTORY; stops as soon
+      *    as the current segment for this group/type/category is
+      *    found, or the browse runs past it into the next key or off
+      *    the end of the file.
+      *****************************************************************
+       6100-FIND-CURRENT-SEGMENT.
+           EXEC CICS READNEXT DATASET('DISCGRPH')
+                INTO(WS-DISCGRPH-REC)
+                RIDFLD(WS-DISCGRPH-BROWSE-KEY)
+                KEYLENGTH(16)
+                RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-BROWSE-DONE-SW
+           ELSE
+               IF DISH-ACCT-GROUP-ID OF WS-DISCGRPH-REC
+                       NOT = WS-KEY-GROUP-ID
+                   OR DISH-TRAN-TYPE-CD OF WS-DISCGRPH-REC
+                       NOT = WS-KEY-TYPE-CD
+                   OR DISH-TRAN-CAT-CD OF WS-DISCGRPH-REC
+                       NOT = WS-KEY-CAT-CD
+                   MOVE 'Y' TO WS-BROWSE-DONE-SW
+               ELSE
+                   IF DISH-STATUS-CURRENT OF WS-DISCGRPH-REC
+                       MOVE 'Y' TO WS-CURRENT-SEG-SW
+                   END-IF
+               END-IF
+           END-IF.
+       6100-FIND-CURRENT-SEGMENT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    7000-WRITE-AUDIT-RECORD -- logs the before/after rate for an
+      *    add, change, or deactivate to the DISCAUD audit trail.
+      *    Written directly with EXEC CICS WRITE against the same
+      *    DISCAUD dataset CBDISAUD and CBDGA01C use in batch, rather
+      *    than CALLing out to a subprogram that does its own native
+      *    sequential OPEN/WRITE/CLOSE -- that kind of file I/O is not
+      *    valid from within a CICS pseudo-conversational task, and
+      *    every other file this transaction touches is already
+      *    accessed the same EXEC CICS way.
+      *****************************************************************
+       7000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-TODAY-YMD   FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-TODAY-YMD(1:4) TO WS-TODAY-DATE(1:4).
+           MOVE '-'               TO WS-TODAY-DATE(5:1).
+           MOVE WS-TODAY-YMD(5:2) TO WS-TODAY-DATE(6:2).
+           MOVE '-'               TO WS-TODAY-DATE(8:1).
+           MOVE WS-TODAY-YMD(7:2) TO WS-TODAY-DATE(9:2).
+
+           MOVE WS-KEY-GROUP-ID TO DISA-ACCT-GROUP-ID OF WS-DISCAUD-REC.
+           MOVE WS-KEY-TYPE-CD  TO DISA-TRAN-TYPE-CD  OF WS-DISCAUD-REC.
+           MOVE WS-KEY-CAT-CD   TO DISA-TRAN-CAT-CD   OF WS-DISCAUD-REC.
+           MOVE WS-OLD-RATE     TO DISA-OLD-RATE OF WS-DISCAUD-REC.
+           MOVE WS-NEW-RATE     TO DISA-NEW-RATE OF WS-DISCAUD-REC.
+           MOVE WS-USER-ID      TO
+               DISA-CHANGE-USER-ID OF WS-DISCAUD-REC.
+           MOVE WS-TODAY-DATE   TO DISA-CHANGE-DATE OF WS-DISCAUD-REC.
+           MOVE WS-CURRENT-TIME TO DISA-CHANGE-TIME OF WS-DISCAUD-REC.
+           MOVE REASNI          TO DISA-REASON-CD   OF WS-DISCAUD-REC.
+
+           MOVE WS-KEY-GROUP-ID TO WS-DAK-GROUP-ID.
+           MOVE WS-KEY-TYPE-CD  TO WS-DAK-TYPE-CD.
+           MOVE WS-KEY-CAT-CD   TO WS-DAK-CAT-CD.
+           MOVE WS-TODAY-DATE   TO WS-DAK-CHANGE-DATE.
+           MOVE WS-CURRENT-TIME TO WS-DAK-CHANGE-TIME.
+
+           EXEC CICS WRITE DATASET('DISCAUD')
+                FROM(WS-DISCAUD-REC)
+                RIDFLD(WS-DISCAUD-KEY)
+                KEYLENGTH(34)
+                RESP(WS-RESP)
+           END-EXEC.
+       7000-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
