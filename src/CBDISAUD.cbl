@@ -0,0 +1,100 @@
+      *****************************************************************
+      *    PROGRAM:     CBDISAUD
+      *    APPLICATION: CardDemo
+      *    FUNCTION:    Discount Group Audit Writer.
+      *                 Called subprogram that appends one row to the
+      *                 DISCGRP audit trail (DISCAUD) for a rate
+      *                 change -- the group, transaction type and
+      *                 category, old and new rate, the user id,
+      *                 timestamp, and a reason code -- so there is
+      *                 always a record of who changed a DISCGRP rate
+      *                 and why, no matter which program made the
+      *                 change.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CBDISAUD.
+       AUTHOR.        CARDDEMO-BATCH-TEAM.
+       INSTALLATION.  CARDDEMO.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+      *****************************************************************
+      *    MODIFICATION HISTORY
+      *    2026-08-09  JPM  Initial version - shared audit writer for
+      *                     DISCGRP rate changes.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-ZSERIES.
+       OBJECT-COMPUTER.  IBM-ZSERIES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCAUD-FILE ASSIGN TO DISCAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DISCAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCAUD-FILE
+           RECORDING MODE IS F.
+           COPY DISCAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DISCAUD-STATUS                    PIC X(02).
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-YYYY                    PIC 9(04).
+           05  FILLER                           PIC X(01) VALUE '-'.
+           05  WS-TODAY-MM                      PIC 9(02).
+           05  FILLER                           PIC X(01) VALUE '-'.
+           05  WS-TODAY-DD                      PIC 9(02).
+       01  WS-CURRENT-DATE                      PIC 9(08).
+       01  WS-CURRENT-TIME                      PIC 9(08).
+
+       LINKAGE SECTION.
+       01  LK-ACCT-GROUP-ID                     PIC X(10).
+       01  LK-TRAN-TYPE-CD                      PIC X(02).
+       01  LK-TRAN-CAT-CD                       PIC 9(04).
+       01  LK-OLD-RATE                          PIC S9(03)V9999
+                                                 COMP-3.
+       01  LK-NEW-RATE                          PIC S9(03)V9999
+                                                 COMP-3.
+       01  LK-USER-ID                           PIC X(08).
+       01  LK-REASON-CD                         PIC X(04).
+
+       PROCEDURE DIVISION USING LK-ACCT-GROUP-ID
+                                 LK-TRAN-TYPE-CD
+                                 LK-TRAN-CAT-CD
+                                 LK-OLD-RATE
+                                 LK-NEW-RATE
+                                 LK-USER-ID
+                                 LK-REASON-CD.
+      *****************************************************************
+      *    0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-DATE(1:4) TO WS-TODAY-YYYY.
+           MOVE WS-CURRENT-DATE(5:2) TO WS-TODAY-MM.
+           MOVE WS-CURRENT-DATE(7:2) TO WS-TODAY-DD.
+
+           OPEN EXTEND DISCAUD-FILE.
+           IF WS-DISCAUD-STATUS = '05' OR '35'
+               OPEN OUTPUT DISCAUD-FILE
+           END-IF.
+
+           MOVE LK-ACCT-GROUP-ID    TO DISA-ACCT-GROUP-ID
+           MOVE LK-TRAN-TYPE-CD     TO DISA-TRAN-TYPE-CD
+           MOVE LK-TRAN-CAT-CD      TO DISA-TRAN-CAT-CD
+           MOVE LK-OLD-RATE         TO DISA-OLD-RATE
+           MOVE LK-NEW-RATE         TO DISA-NEW-RATE
+           MOVE LK-USER-ID          TO DISA-CHANGE-USER-ID
+           MOVE WS-TODAY-DATE       TO DISA-CHANGE-DATE
+           MOVE WS-CURRENT-TIME     TO DISA-CHANGE-TIME
+           MOVE LK-REASON-CD        TO DISA-REASON-CD
+           WRITE DISCGRP-AUDIT-RECORD.
+
+           CLOSE DISCAUD-FILE.
+           GOBACK.
